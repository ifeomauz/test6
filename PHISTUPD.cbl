@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PHISTUPD.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - ARCHIVE THE    *
+001200*                   OLDEST PAY-HIST CYCLE TO THE      *
+001300*                   OVERFLOW HISTORY FILE BEFORE THE  *
+001400*                   MASTER UPDATE SHIFTS IT OFF.       *
+001500*****************************************************
+001600*
+001700*  THIS PROGRAM RUNS AHEAD OF THE CYCLE ROLL ON THE
+001800*  ACCOUNT MASTER.  PAY-HIST (1) IS TREATED AS THE
+001900*  OLDEST OF THE THREE CYCLES CARRIED ON ACCTREC AND
+002000*  PAY-HIST (3) AS THE MOST RECENT.  WHEN PAY-HIST (1)
+002100*  CONTAINS A BILLED OR OUTSTANDING AMOUNT IT IS
+002200*  APPENDED TO THE OVERFLOW HISTORY FILE, KEYED BY
+002300*  ACCOUNT NUMBER AND BILLING CYCLE DATE, BEFORE THE
+002400*  NIGHTLY UPDATE SHIFTS THE TABLE AND THE ENTRY IS
+002500*  OVERWRITTEN.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT ACCT-FILE   ASSIGN TO ACCTIN
+003400         ORGANIZATION IS SEQUENTIAL.
+003500     SELECT PHIST-OVFL  ASSIGN TO PHISTOVF
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE  IS DYNAMIC
+003800         RECORD KEY   IS PH-OV-KEY
+003900         FILE STATUS  IS WS-PHIST-STATUS.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  ACCT-FILE
+004400     RECORDING MODE IS F.
+004500 01  ACCT-RECORD.
+004600     COPY ACCTREC.
+004700*
+004800 FD  PHIST-OVFL.
+004900 01  PH-OVFL-RECORD.
+005000     COPY PHISTOVF.
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+005400     88  EOF-REACHED                         VALUE 'Y'.
+005500 77  WS-PHIST-STATUS             PIC X(2)    VALUE SPACES.
+005600 77  WS-RECS-READ                PIC 9(7)    VALUE ZERO.
+005700 77  WS-RECS-ARCHIVED            PIC 9(7)    VALUE ZERO.
+005800*
+005900 PROCEDURE DIVISION.
+006000*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300             THRU 1000-EXIT.
+006400     PERFORM 2000-PROCESS-ACCOUNT
+006500             THRU 2000-EXIT
+006600             UNTIL EOF-REACHED.
+006700     PERFORM 9000-TERMINATE
+006800             THRU 9000-EXIT.
+006900     STOP RUN.
+007000*
+007100 1000-INITIALIZE.
+007200     OPEN INPUT  ACCT-FILE.
+007300     OPEN I-O    PHIST-OVFL.
+007400     IF WS-PHIST-STATUS = '35'
+007500         CLOSE PHIST-OVFL
+007600         OPEN OUTPUT PHIST-OVFL
+007700         CLOSE PHIST-OVFL
+007800         OPEN I-O PHIST-OVFL
+007900     END-IF.
+008000     PERFORM 2900-READ-ACCT
+008100             THRU 2900-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*
+008500 2000-PROCESS-ACCOUNT.
+008600     ADD 1 TO WS-RECS-READ.
+008700     IF BAMT-N (1) > ZERO OR BAL-N (1) > ZERO
+008800         PERFORM 2100-ARCHIVE-CYCLE
+008900                 THRU 2100-EXIT
+009000     END-IF.
+009100     PERFORM 2900-READ-ACCT
+009200             THRU 2900-EXIT.
+009300 2000-EXIT.
+009400     EXIT.
+009500*
+009600 2100-ARCHIVE-CYCLE.
+009700     MOVE ACCTDO OF ACCT-RECORD  TO PH-OV-ACCTDO.
+009800     MOVE BYR  (1)               TO PH-OV-CYCYR.
+009900     MOVE BMO  (1)               TO PH-OV-CYCMO.
+010000     MOVE BDAY (1)               TO PH-OV-CYCDAY.
+010100     MOVE BAL  (1)               TO PH-OV-BAL.
+010200     MOVE BAMT (1)               TO PH-OV-BAMT.
+010300     MOVE PMO  (1)               TO PH-OV-PMO.
+010400     MOVE PDAY (1)               TO PH-OV-PDAY.
+010500     MOVE PYR  (1)               TO PH-OV-PYR.
+010600     MOVE PAMT (1)               TO PH-OV-PAMT.
+010700     WRITE PH-OVFL-RECORD
+010800         INVALID KEY
+010900             REWRITE PH-OVFL-RECORD
+011000     END-WRITE.
+011100     ADD 1 TO WS-RECS-ARCHIVED.
+011200 2100-EXIT.
+011300     EXIT.
+011400*
+011500 2900-READ-ACCT.
+011600     READ ACCT-FILE
+011700         AT END
+011800             SET EOF-REACHED TO TRUE
+011900     END-READ.
+012000 2900-EXIT.
+012100     EXIT.
+012200*
+012300 9000-TERMINATE.
+012400     CLOSE ACCT-FILE
+012500           PHIST-OVFL.
+012600     DISPLAY 'PHISTUPD - RECORDS READ:     ' WS-RECS-READ.
+012700     DISPLAY 'PHISTUPD - CYCLES ARCHIVED:  ' WS-RECS-ARCHIVED.
+012800 9000-EXIT.
+012900     EXIT.
