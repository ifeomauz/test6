@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MECTLRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - MONTH-END      *
+001200*                   CONTROL/BALANCING REPORT.         *
+001300*****************************************************
+001400*
+001500*  THIS PROGRAM SUMS LIMITDO AND THE OUTSTANDING
+001600*  BALANCE FROM THE MOST RECENT PAY-HIST CYCLE
+001700*  (OCCURRENCE 3) ACROSS EVERY ACCOUNT ON THE MASTER,
+001800*  ACCUMULATING BY CCODEDO AS IT GOES, AND PRINTS A
+001900*  CONTROL TOTAL REPORT BY CREDIT CODE AND OVERALL SO
+002000*  MONTH-END CLOSE CAN TIE THE PORTFOLIO BACK TO THE
+002100*  GENERAL LEDGER.  THE MASTER NEED NOT BE SORTED BY
+002200*  CCODEDO - CREDIT CODE BUCKETS ARE BUILT IN A TABLE
+002300*  AS THEY ARE ENCOUNTERED.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCT-FILE ASSIGN TO ACCTIN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT RPT-FILE  ASSIGN TO MECTLOUT
+003400         ORGANIZATION IS SEQUENTIAL.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCT-FILE
+003900     RECORDING MODE IS F.
+004000 01  ACCT-RECORD.
+004100     COPY ACCTREC.
+004200*
+004300 FD  RPT-FILE
+004400     RECORDING MODE IS F.
+004500 01  RPT-LINE                    PIC X(132).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+004900     88  EOF-REACHED                         VALUE 'Y'.
+005000 77  WS-MOST-RECENT-SUB          PIC 9       VALUE 3.
+005100 77  WS-CC-ENTRIES               PIC 9(3)    VALUE ZERO.
+005200 77  CC-SUB                      PIC 9(3)    VALUE ZERO.
+005300 77  WS-CC-FOUND-SWITCH          PIC X       VALUE 'N'.
+005400     88  CC-FOUND                            VALUE 'Y'.
+005500 77  WS-ACCT-COUNT               PIC 9(7)    VALUE ZERO.
+005600 77  WS-TOTAL-LIMIT              PIC 9(11)V99 VALUE ZERO.
+005700 77  WS-TOTAL-BAL                PIC 9(11)V99 VALUE ZERO.
+005800 77  WS-LIMIT-ED                 PIC ZZZ,ZZZ,ZZ9.99.
+005900 77  WS-BAL-ED                   PIC ZZZ,ZZZ,ZZ9.99.
+006000 77  WS-COUNT-ED                 PIC ZZZ,ZZ9.
+006100*
+006200 01  WS-CC-TABLE.
+006300     05  WS-CC-ENTRY OCCURS 20 TIMES.
+006400         10  WS-CC-CODE           PIC X.
+006500         10  WS-CC-COUNT          PIC 9(7).
+006600         10  WS-CC-LIMIT-TOT      PIC 9(11)V99.
+006700         10  WS-CC-BAL-TOT        PIC 9(11)V99.
+006800*
+006900 01  HDG-LINE-1.
+007000     05  FILLER                  PIC X(50)
+007100         VALUE 'MONTH-END CONTROL/BALANCING REPORT'.
+007200 01  HDG-LINE-2.
+007300     05  FILLER                  PIC X(3)  VALUE 'CC '.
+007400     05  FILLER                  PIC X(12) VALUE 'ACCT COUNT  '.
+007500     05  FILLER                  PIC X(18) VALUE 'TOTAL LIMIT   '.
+007600     05  FILLER                  PIC X(18) VALUE 'TOTAL BALANCE '.
+007700*
+007800 01  DTL-LINE.
+007900     05  DTL-CC                  PIC X.
+008000     05  FILLER                  PIC X(2)  VALUE SPACES.
+008100     05  DTL-COUNT               PIC X(9).
+008200     05  FILLER                  PIC X(3)  VALUE SPACES.
+008300     05  DTL-LIMIT               PIC X(15).
+008400     05  FILLER                  PIC X(3)  VALUE SPACES.
+008500     05  DTL-BAL                 PIC X(15).
+008600*
+008700 01  TOT-LINE.
+008800     05  FILLER                  PIC X(4)  VALUE 'ALL '.
+008900     05  FILLER                  PIC X(1)  VALUE SPACES.
+009000     05  TOT-COUNT               PIC X(9).
+009100     05  FILLER                  PIC X(3)  VALUE SPACES.
+009200     05  TOT-LIMIT               PIC X(15).
+009300     05  FILLER                  PIC X(3)  VALUE SPACES.
+009400     05  TOT-BAL                 PIC X(15).
+009500*
+009600 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+009700*
+009800 PROCEDURE DIVISION.
+009900*
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE
+010200             THRU 1000-EXIT.
+010300     PERFORM 2000-PROCESS-ACCOUNT
+010400             THRU 2000-EXIT
+010500             UNTIL EOF-REACHED.
+010600     PERFORM 3000-PRINT-REPORT
+010700             THRU 3000-EXIT.
+010800     PERFORM 9000-TERMINATE
+010900             THRU 9000-EXIT.
+011000     STOP RUN.
+011100*
+011200 1000-INITIALIZE.
+011300     OPEN INPUT  ACCT-FILE
+011400          OUTPUT RPT-FILE.
+011500     PERFORM 2900-READ-ACCT
+011600             THRU 2900-EXIT.
+011700 1000-EXIT.
+011800     EXIT.
+011900*
+012000 2000-PROCESS-ACCOUNT.
+012100     ADD 1 TO WS-ACCT-COUNT.
+012200     ADD LIMITDO-N OF ACCT-RECORD              TO WS-TOTAL-LIMIT.
+012300     ADD BAL-N (WS-MOST-RECENT-SUB)             TO WS-TOTAL-BAL.
+012400     PERFORM 2100-FIND-CC-ENTRY
+012500             THRU 2100-EXIT.
+012600     ADD 1                                TO WS-CC-COUNT (CC-SUB).
+012700     ADD LIMITDO-N OF ACCT-RECORD         TO WS-CC-LIMIT-TOT
+012800                                              (CC-SUB).
+012900     ADD BAL-N (WS-MOST-RECENT-SUB)       TO WS-CC-BAL-TOT
+013000                                              (CC-SUB).
+013100     PERFORM 2900-READ-ACCT
+013200             THRU 2900-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500*
+013600 2100-FIND-CC-ENTRY.
+013700     MOVE 'N' TO WS-CC-FOUND-SWITCH.
+013800     MOVE ZERO TO CC-SUB.
+013900     PERFORM 2110-SCAN-CC-TABLE
+014000             THRU 2110-EXIT
+014100             VARYING CC-SUB FROM 1 BY 1
+014200             UNTIL CC-SUB > WS-CC-ENTRIES
+014300             OR CC-FOUND.
+014400     IF NOT CC-FOUND
+014500         IF WS-CC-ENTRIES = 20
+014600             DISPLAY 'MECTLRPT - CCODE TABLE FULL AT 20 '
+014700                     'ENTRIES - INCREASE WS-CC-TABLE SIZE'
+014800             PERFORM 9000-TERMINATE
+014900                     THRU 9000-EXIT
+015000             STOP RUN
+015100         END-IF
+015200         ADD 1 TO WS-CC-ENTRIES
+015300         MOVE WS-CC-ENTRIES TO CC-SUB
+015400         MOVE CCODEDO OF ACCT-RECORD TO WS-CC-CODE (CC-SUB)
+015500         MOVE ZERO TO WS-CC-COUNT     (CC-SUB)
+015600         MOVE ZERO TO WS-CC-LIMIT-TOT (CC-SUB)
+015700         MOVE ZERO TO WS-CC-BAL-TOT   (CC-SUB)
+015800     END-IF.
+015900 2100-EXIT.
+016000     EXIT.
+016100*
+016200 2110-SCAN-CC-TABLE.
+016300     IF WS-CC-CODE (CC-SUB) = CCODEDO OF ACCT-RECORD
+016400         SET CC-FOUND TO TRUE
+016500     END-IF.
+016600 2110-EXIT.
+016700     EXIT.
+016800*
+016900 2900-READ-ACCT.
+017000     READ ACCT-FILE
+017100         AT END
+017200             SET EOF-REACHED TO TRUE
+017300     END-READ.
+017400 2900-EXIT.
+017500     EXIT.
+017600*
+017700 3000-PRINT-REPORT.
+017800     WRITE RPT-LINE FROM HDG-LINE-1.
+017900     WRITE RPT-LINE FROM WS-BLANK-LINE.
+018000     WRITE RPT-LINE FROM HDG-LINE-2.
+018100     MOVE ZERO TO CC-SUB.
+018200     PERFORM 3100-PRINT-CC-LINE
+018300             THRU 3100-EXIT
+018400             VARYING CC-SUB FROM 1 BY 1
+018500             UNTIL CC-SUB > WS-CC-ENTRIES.
+018600     WRITE RPT-LINE FROM WS-BLANK-LINE.
+018700     MOVE WS-ACCT-COUNT  TO WS-COUNT-ED.
+018800     MOVE WS-COUNT-ED    TO TOT-COUNT.
+018900     MOVE WS-TOTAL-LIMIT TO WS-LIMIT-ED.
+019000     MOVE WS-LIMIT-ED    TO TOT-LIMIT.
+019100     MOVE WS-TOTAL-BAL   TO WS-BAL-ED.
+019200     MOVE WS-BAL-ED      TO TOT-BAL.
+019300     WRITE RPT-LINE FROM TOT-LINE.
+019400 3000-EXIT.
+019500     EXIT.
+019600*
+019700 3100-PRINT-CC-LINE.
+019800     MOVE WS-CC-CODE      (CC-SUB) TO DTL-CC.
+019900     MOVE WS-CC-COUNT     (CC-SUB) TO WS-COUNT-ED.
+020000     MOVE WS-COUNT-ED              TO DTL-COUNT.
+020100     MOVE WS-CC-LIMIT-TOT (CC-SUB) TO WS-LIMIT-ED.
+020200     MOVE WS-LIMIT-ED              TO DTL-LIMIT.
+020300     MOVE WS-CC-BAL-TOT   (CC-SUB) TO WS-BAL-ED.
+020400     MOVE WS-BAL-ED                TO DTL-BAL.
+020500     WRITE RPT-LINE FROM DTL-LINE.
+020600 3100-EXIT.
+020700     EXIT.
+020800*
+020900 9000-TERMINATE.
+021000     CLOSE ACCT-FILE
+021100           RPT-FILE.
+021200 9000-EXIT.
+021300     EXIT.
+
