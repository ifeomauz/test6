@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PHISTRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - PULL EXTENDED  *
+001200*                   PAYMENT HISTORY FOR ONE ACCOUNT   *
+001300*                   FROM THE OVERFLOW HISTORY FILE.   *
+001400*****************************************************
+001500*
+001600*  THIS PROGRAM ACCEPTS AN ACCOUNT NUMBER FROM THE
+001700*  REQUEST FILE AND LISTS EVERY CYCLE ON RECORD FOR
+001800*  THAT ACCOUNT IN THE PAYMENT HISTORY OVERFLOW FILE,
+001900*  OLDEST CYCLE FIRST, FOR DISPUTE AND AUDIT PURPOSES.
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT REQUEST-FILE ASSIGN TO PHISTREQ
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT PHIST-OVFL   ASSIGN TO PHISTOVF
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE  IS DYNAMIC
+003200         RECORD KEY   IS PH-OV-KEY
+003300         FILE STATUS  IS WS-PHIST-STATUS.
+003400     SELECT RPT-FILE     ASSIGN TO PHISTOUT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  REQUEST-FILE
+004000     RECORDING MODE IS F.
+004100 01  REQUEST-RECORD.
+004200     05  REQ-ACCTDO              PIC X(5).
+004300     05  FILLER                  PIC X(75).
+004400*
+004500 FD  PHIST-OVFL.
+004600 01  PH-OVFL-RECORD.
+004700     COPY PHISTOVF.
+004800*
+004900 FD  RPT-FILE
+005000     RECORDING MODE IS F.
+005100 01  RPT-LINE                    PIC X(132).
+005200*
+005300 WORKING-STORAGE SECTION.
+005400 77  WS-REQ-EOF-SWITCH           PIC X       VALUE 'N'.
+005500     88  REQ-EOF-REACHED                     VALUE 'Y'.
+005600 77  WS-PHIST-STATUS             PIC X(2)    VALUE SPACES.
+005700 77  WS-BDATE-ED                 PIC 99/99/99.
+005800 77  WS-PDATE-ED                 PIC 99/99/99.
+005900 77  WS-BAMT-ED                  PIC ZZZ,ZZ9.99.
+006000 77  WS-PAMT-ED                  PIC ZZZ,ZZ9.99.
+006100 77  WS-BAL-ED                   PIC ZZZ,ZZ9.99.
+006200*
+006300 01  HDG-LINE.
+006400     05  FILLER                  PIC X(15)   VALUE 'ACCOUNT: '.
+006500     05  HDG-ACCTDO               PIC X(5).
+006600*
+006700 01  DTL-LINE.
+006800     05  DTL-BDATE                PIC X(8).
+006900     05  FILLER                   PIC X(3)  VALUE SPACES.
+007000     05  DTL-BAMT                 PIC X(10).
+007100     05  FILLER                   PIC X(2)  VALUE SPACES.
+007200     05  DTL-PDATE                PIC X(8).
+007300     05  FILLER                   PIC X(3)  VALUE SPACES.
+007400     05  DTL-PAMT                 PIC X(10).
+007500     05  FILLER                   PIC X(2)  VALUE SPACES.
+007600     05  DTL-BAL                  PIC X(10).
+007700*
+007800 01  WS-BLANK-LINE                PIC X(132) VALUE SPACES.
+007900*
+008000 PROCEDURE DIVISION.
+008100*
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400             THRU 1000-EXIT.
+008500     PERFORM 2000-PROCESS-REQUEST
+008600             THRU 2000-EXIT
+008700             UNTIL REQ-EOF-REACHED.
+008800     PERFORM 9000-TERMINATE
+008900             THRU 9000-EXIT.
+009000     STOP RUN.
+009100*
+009200 1000-INITIALIZE.
+009300     OPEN INPUT  REQUEST-FILE.
+009400     OPEN INPUT  PHIST-OVFL.
+009500     OPEN OUTPUT RPT-FILE.
+009600     PERFORM 2900-READ-REQUEST
+009700             THRU 2900-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*
+010100 2000-PROCESS-REQUEST.
+010200     WRITE RPT-LINE FROM WS-BLANK-LINE.
+010300     MOVE REQ-ACCTDO TO HDG-ACCTDO.
+010400     WRITE RPT-LINE FROM HDG-LINE.
+010500     MOVE REQ-ACCTDO       TO PH-OV-ACCTDO.
+010600     MOVE LOW-VALUES       TO PH-OV-CYCLE-DATE.
+010700     START PHIST-OVFL KEY IS NOT LESS THAN PH-OV-KEY
+010800         INVALID KEY
+010900             MOVE 'Y' TO WS-PHIST-STATUS
+011000     END-START.
+011100     IF WS-PHIST-STATUS NOT = 'Y'
+011200         PERFORM 2100-READ-NEXT-CYCLE
+011300                 THRU 2100-EXIT
+011400         PERFORM 2200-LIST-CYCLES
+011500                 THRU 2200-EXIT
+011600                 UNTIL WS-PHIST-STATUS = 'Y'
+011700                 OR PH-OV-ACCTDO NOT = REQ-ACCTDO
+011800     END-IF.
+011900     MOVE SPACES TO WS-PHIST-STATUS.
+012000     PERFORM 2900-READ-REQUEST
+012100             THRU 2900-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400*
+012500 2100-READ-NEXT-CYCLE.
+012600     READ PHIST-OVFL NEXT
+012700         AT END
+012800             MOVE 'Y' TO WS-PHIST-STATUS
+012900     END-READ.
+013000 2100-EXIT.
+013100     EXIT.
+013200*
+013300 2200-LIST-CYCLES.
+013400     MOVE PH-OV-CYCMO             TO WS-BDATE-ED (1:2).
+013500     MOVE PH-OV-CYCDAY            TO WS-BDATE-ED (4:2).
+013600     MOVE PH-OV-CYCYR             TO WS-BDATE-ED (7:2).
+013700     MOVE WS-BDATE-ED             TO DTL-BDATE.
+013800     MOVE PH-OV-BAMT-N            TO WS-BAMT-ED.
+013900     MOVE WS-BAMT-ED              TO DTL-BAMT.
+014000     MOVE PH-OV-PMO                TO WS-PDATE-ED (1:2).
+014100     MOVE PH-OV-PDAY               TO WS-PDATE-ED (4:2).
+014200     MOVE PH-OV-PYR                TO WS-PDATE-ED (7:2).
+014300     MOVE WS-PDATE-ED              TO DTL-PDATE.
+014400     MOVE PH-OV-PAMT-N             TO WS-PAMT-ED.
+014500     MOVE WS-PAMT-ED               TO DTL-PAMT.
+014600     MOVE PH-OV-BAL-N              TO WS-BAL-ED.
+014700     MOVE WS-BAL-ED                TO DTL-BAL.
+014800     WRITE RPT-LINE FROM DTL-LINE.
+014900     PERFORM 2100-READ-NEXT-CYCLE
+015000             THRU 2100-EXIT.
+015100 2200-EXIT.
+015200     EXIT.
+015300*
+015400 2900-READ-REQUEST.
+015500     READ REQUEST-FILE
+015600         AT END
+015700             SET REQ-EOF-REACHED TO TRUE
+015800     END-READ.
+015900 2900-EXIT.
+016000     EXIT.
+016100*
+016200 9000-TERMINATE.
+016300     CLOSE REQUEST-FILE
+016400           PHIST-OVFL
+016500           RPT-FILE.
+016600 9000-EXIT.
+016700     EXIT.
