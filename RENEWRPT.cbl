@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    RENEWRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - CARD RENEWAL   *
+001200*                   REPORT FROM EXPCCYYDO/EXPMODO/    *
+001300*                   EXPDAYDO.                          *
+001400*****************************************************
+001500*
+001600*  THIS PROGRAM COMPARES EACH ACCOUNT'S EXPIRATION
+001700*  DATE (EXPCCYYDO/EXPMODO/EXPDAYDO) TO TODAY'S DATE
+001800*  AND LISTS EVERY ACCOUNT EXPIRING WITHIN THE NEXT
+001900*  60 DAYS SO A RENEWAL CARD CAN BE MAILED BEFORE THE
+002000*  CARD LAPSES.  DATES ARE COMPARED AS A 30/360 DAY
+002100*  COUNT (YEAR*360 + MONTH*30 + DAY), WHICH IS ACCURATE
+002200*  ENOUGH FOR A 60-DAY LOOK-AHEAD WINDOW AND AVOIDS
+002300*  CALENDAR ARITHMETIC.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCT-FILE ASSIGN TO ACCTIN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT RPT-FILE  ASSIGN TO RENEWOUT
+003400         ORGANIZATION IS SEQUENTIAL.
+003500*
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCT-FILE
+003900     RECORDING MODE IS F.
+004000 01  ACCT-RECORD.
+004100     COPY ACCTREC.
+004200*
+004300 FD  RPT-FILE
+004400     RECORDING MODE IS F.
+004500 01  RPT-LINE                    PIC X(132).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+004900     88  EOF-REACHED                         VALUE 'Y'.
+005000 77  WS-LOOKAHEAD-DAYS           PIC 9(3)    VALUE 060.
+005100 77  WS-TODAY-CCYYMMDD           PIC 9(8)    VALUE ZERO.
+005200 77  WS-TODAY-CCYY               PIC 9(4).
+005300 77  WS-TODAY-MM                 PIC 9(2).
+005400 77  WS-TODAY-DD                 PIC 9(2).
+005500 77  WS-TODAY-DAYCT              PIC 9(7).
+005600 77  WS-EXP-CCYY                 PIC 9(4).
+005700 77  WS-EXP-MM                   PIC 9(2).
+005800 77  WS-EXP-DD                   PIC 9(2).
+005900 77  WS-EXP-DAYCT                PIC 9(7).
+006000 77  WS-DAYS-TO-EXP              PIC S9(7).
+006100 77  WS-EXP-ED                   PIC 99/99/9999.
+006200*
+006300 01  HDG-LINE-1.
+006400     05  FILLER                  PIC X(50)
+006500         VALUE 'CARD RENEWAL REPORT - NEXT 60 DAYS'.
+006600 01  HDG-LINE-2.
+006700     05  FILLER                  PIC X(33) VALUE 'NAME'.
+006800     05  FILLER                  PIC X(7)  VALUE 'ACCT   '.
+006900     05  FILLER                  PIC X(12) VALUE 'PHONE       '.
+007000     05  FILLER                  PIC X(10) VALUE 'EXPIRES   '.
+007100*
+007200 01  DTL-LINE.
+007300     05  DTL-FNAME                PIC X(12).
+007400     05  FILLER                   PIC X     VALUE SPACES.
+007500     05  DTL-SNAME                PIC X(18).
+007600     05  FILLER                   PIC X(2)  VALUE SPACES.
+007700     05  DTL-ACCT                 PIC X(5).
+007800     05  FILLER                   PIC X(2)  VALUE SPACES.
+007900     05  DTL-TEL                  PIC X(10).
+008000     05  FILLER                   PIC X(2)  VALUE SPACES.
+008100     05  DTL-EXP                  PIC X(10).
+008200*
+008300 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+008400*
+008500 PROCEDURE DIVISION.
+008600*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900             THRU 1000-EXIT.
+009000     PERFORM 2000-PROCESS-ACCOUNT
+009100             THRU 2000-EXIT
+009200             UNTIL EOF-REACHED.
+009300     PERFORM 9000-TERMINATE
+009400             THRU 9000-EXIT.
+009500     STOP RUN.
+009600*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  ACCT-FILE
+009900          OUTPUT RPT-FILE.
+010000     WRITE RPT-LINE FROM HDG-LINE-1.
+010100     WRITE RPT-LINE FROM WS-BLANK-LINE.
+010200     WRITE RPT-LINE FROM HDG-LINE-2.
+010300     ACCEPT WS-TODAY-CCYYMMDD FROM DATE YYYYMMDD.
+010400     MOVE WS-TODAY-CCYYMMDD (1:4) TO WS-TODAY-CCYY.
+010500     MOVE WS-TODAY-CCYYMMDD (5:2) TO WS-TODAY-MM.
+010600     MOVE WS-TODAY-CCYYMMDD (7:2) TO WS-TODAY-DD.
+010700     COMPUTE WS-TODAY-DAYCT =
+010800             (WS-TODAY-CCYY * 360)
+010900             + (WS-TODAY-MM * 30)
+011000             + WS-TODAY-DD.
+011100     PERFORM 2900-READ-ACCT
+011200             THRU 2900-EXIT.
+011300 1000-EXIT.
+011400     EXIT.
+011500*
+011600 2000-PROCESS-ACCOUNT.
+011700     MOVE EXPCCYYDO OF ACCT-RECORD TO WS-EXP-CCYY.
+011800     MOVE EXPMODO   OF ACCT-RECORD TO WS-EXP-MM.
+011900     MOVE EXPDAYDO  OF ACCT-RECORD TO WS-EXP-DD.
+012000     COMPUTE WS-EXP-DAYCT =
+012100             (WS-EXP-CCYY * 360)
+012200             + (WS-EXP-MM * 30)
+012300             + WS-EXP-DD.
+012400     COMPUTE WS-DAYS-TO-EXP =
+012500             WS-EXP-DAYCT - WS-TODAY-DAYCT.
+012600     IF WS-DAYS-TO-EXP >= ZERO
+012700         AND WS-DAYS-TO-EXP <= WS-LOOKAHEAD-DAYS
+012800         PERFORM 2100-PRINT-ACCOUNT
+012900                 THRU 2100-EXIT
+013000     END-IF.
+013100     PERFORM 2900-READ-ACCT
+013200             THRU 2900-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500*
+013600 2100-PRINT-ACCOUNT.
+013700     MOVE FNAMEDO OF ACCT-RECORD TO DTL-FNAME.
+013800     MOVE SNAMEDO OF ACCT-RECORD TO DTL-SNAME.
+013900     MOVE ACCTDO  OF ACCT-RECORD TO DTL-ACCT.
+014000     MOVE TELDO   OF ACCT-RECORD TO DTL-TEL.
+014100     MOVE WS-EXP-MM               TO WS-EXP-ED (1:2).
+014200     MOVE WS-EXP-DD               TO WS-EXP-ED (4:2).
+014300     MOVE WS-EXP-CCYY             TO WS-EXP-ED (7:4).
+014400     MOVE WS-EXP-ED                TO DTL-EXP.
+014500     WRITE RPT-LINE FROM DTL-LINE.
+014600 2100-EXIT.
+014700     EXIT.
+014800*
+014900 2900-READ-ACCT.
+015000     READ ACCT-FILE
+015100         AT END
+015200             SET EOF-REACHED TO TRUE
+015300     END-READ.
+015400 2900-EXIT.
+015500     EXIT.
+015600*
+015700 9000-TERMINATE.
+015800     CLOSE ACCT-FILE
+015900           RPT-FILE.
+016000 9000-EXIT.
+016100     EXIT.
