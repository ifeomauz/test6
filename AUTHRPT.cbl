@@ -0,0 +1,169 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUTHRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - LIST ALL       *
+001200*                   AUTHORIZED USERS FOR EACH         *
+001300*                   ACCOUNT ACROSS THE BASE RECORD    *
+001400*                   AND THE OVERFLOW FILE.            *
+001500*****************************************************
+001600*
+001700*  THIS PROGRAM READS THE ACCOUNT MASTER SEQUENTIALLY
+001800*  AND, FOR EACH ACCOUNT, LISTS AUTH1DO THROUGH
+001900*  AUTH4DO FOLLOWED BY ANY ADDITIONAL AUTHORIZED-USER
+002000*  NAMES CARRIED IN THE OVERFLOW FILE, SO THE FULL SET
+002100*  OF AUTHORIZED USERS CAN BE SEEN IN ONE PLACE.
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCT-FILE  ASSIGN TO ACCTIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT AUTH-OVFL  ASSIGN TO AUTHOVFL
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE  IS DYNAMIC
+003400         RECORD KEY   IS AU-KEY
+003500         FILE STATUS  IS WS-AUTH-STATUS.
+003600     SELECT RPT-FILE   ASSIGN TO AUTHOUT
+003700         ORGANIZATION IS SEQUENTIAL.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCT-FILE
+004200     RECORDING MODE IS F.
+004300 01  ACCT-RECORD.
+004400     COPY ACCTREC.
+004500*
+004600 FD  AUTH-OVFL.
+004700 01  AU-RECORD.
+004800     COPY AUTHOVF.
+004900*
+005000 FD  RPT-FILE
+005100     RECORDING MODE IS F.
+005200 01  RPT-LINE                    PIC X(132).
+005300*
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+005600     88  EOF-REACHED                         VALUE 'Y'.
+005700 77  WS-AUTH-STATUS              PIC X(2)    VALUE SPACES.
+005800 77  WS-SAVE-ACCTDO              PIC X(5).
+005900*
+006000 01  HDG-LINE.
+006100     05  FILLER                  PIC X(15)   VALUE 'ACCOUNT: '.
+006200     05  HDG-ACCTDO              PIC X(5).
+006300*
+006400 01  DTL-LINE.
+006500     05  FILLER                  PIC X(5)    VALUE SPACES.
+006600     05  DTL-AUTHNM              PIC X(32).
+006700*
+006800 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+006900*
+007000 PROCEDURE DIVISION.
+007100*
+007200 0000-MAINLINE.
+007300     PERFORM 1000-INITIALIZE
+007400             THRU 1000-EXIT.
+007500     PERFORM 2000-PROCESS-ACCOUNT
+007600             THRU 2000-EXIT
+007700             UNTIL EOF-REACHED.
+007800     PERFORM 9000-TERMINATE
+007900             THRU 9000-EXIT.
+008000     STOP RUN.
+008100*
+008200 1000-INITIALIZE.
+008300     OPEN INPUT ACCT-FILE.
+008400     OPEN INPUT AUTH-OVFL.
+008500     OPEN OUTPUT RPT-FILE.
+008600     PERFORM 2900-READ-ACCT
+008700             THRU 2900-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*
+009100 2000-PROCESS-ACCOUNT.
+009200     WRITE RPT-LINE FROM WS-BLANK-LINE.
+009300     MOVE ACCTDO OF ACCT-RECORD TO HDG-ACCTDO.
+009400     WRITE RPT-LINE FROM HDG-LINE.
+009500     PERFORM 2100-LIST-BASE-USERS
+009600             THRU 2100-EXIT.
+009700     PERFORM 2200-LIST-OVFL-USERS
+009800             THRU 2200-EXIT.
+009900     PERFORM 2900-READ-ACCT
+010000             THRU 2900-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300*
+010400 2100-LIST-BASE-USERS.
+010500     IF AUTH1DO OF ACCT-RECORD NOT = SPACES
+010600         MOVE AUTH1DO OF ACCT-RECORD TO DTL-AUTHNM
+010700         WRITE RPT-LINE FROM DTL-LINE
+010800     END-IF.
+010900     IF AUTH2DO OF ACCT-RECORD NOT = SPACES
+011000         MOVE AUTH2DO OF ACCT-RECORD TO DTL-AUTHNM
+011100         WRITE RPT-LINE FROM DTL-LINE
+011200     END-IF.
+011300     IF AUTH3DO OF ACCT-RECORD NOT = SPACES
+011400         MOVE AUTH3DO OF ACCT-RECORD TO DTL-AUTHNM
+011500         WRITE RPT-LINE FROM DTL-LINE
+011600     END-IF.
+011700     IF AUTH4DO OF ACCT-RECORD NOT = SPACES
+011800         MOVE AUTH4DO OF ACCT-RECORD TO DTL-AUTHNM
+011900         WRITE RPT-LINE FROM DTL-LINE
+012000     END-IF.
+012100 2100-EXIT.
+012200     EXIT.
+012300*
+012400 2200-LIST-OVFL-USERS.
+012500     MOVE ACCTDO OF ACCT-RECORD TO WS-SAVE-ACCTDO.
+012600     MOVE ACCTDO OF ACCT-RECORD TO AU-ACCTDO.
+012700     MOVE ZERO                  TO AU-SEQNO.
+012800     START AUTH-OVFL KEY IS NOT LESS THAN AU-KEY
+012900         INVALID KEY
+013000             MOVE 'Y' TO WS-AUTH-STATUS
+013100         NOT INVALID KEY
+013200             MOVE 'N' TO WS-AUTH-STATUS
+013300     END-START.
+013400     PERFORM 2210-LIST-ONE-OVFL-USER
+013500             THRU 2210-EXIT
+013600             UNTIL WS-AUTH-STATUS = 'Y'.
+013700 2200-EXIT.
+013800     EXIT.
+013900*
+014000 2210-LIST-ONE-OVFL-USER.
+014100     READ AUTH-OVFL NEXT
+014200         AT END
+014300             MOVE 'Y' TO WS-AUTH-STATUS
+014400     END-READ.
+014500     IF WS-AUTH-STATUS NOT = 'Y'
+014600         IF AU-ACCTDO = WS-SAVE-ACCTDO
+014700             MOVE AU-AUTHNM TO DTL-AUTHNM
+014800             WRITE RPT-LINE FROM DTL-LINE
+014900         ELSE
+015000             MOVE 'Y' TO WS-AUTH-STATUS
+015100         END-IF
+015200     END-IF.
+015300 2210-EXIT.
+015400     EXIT.
+015500*
+015600 2900-READ-ACCT.
+015700     READ ACCT-FILE
+015800         AT END
+015900             SET EOF-REACHED TO TRUE
+016000     END-READ.
+016100 2900-EXIT.
+016200     EXIT.
+016300*
+016400 9000-TERMINATE.
+016500     CLOSE ACCT-FILE
+016600           AUTH-OVFL
+016700           RPT-FILE.
+016800 9000-EXIT.
+016900     EXIT.
