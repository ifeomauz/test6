@@ -0,0 +1,17 @@
+      *
+      *  LIMAUDIT - CREDIT LIMIT CHANGE AUDIT RECORD.
+      *  ONE ENTRY IS WRITTEN EVERY TIME LIMITDO IS CHANGED
+      *  ON THE ACCOUNT MASTER, CAPTURING THE BEFORE/AFTER
+      *  LIMIT, THE APPROVAL CODE, AND WHEN THE CHANGE WAS
+      *  MADE.
+      *
+           02  LA-ACCTDO                PIC X(5).
+           02  LA-OLD-LIMIT             PIC X(8).
+           02  LA-OLD-LIMIT-N REDEFINES LA-OLD-LIMIT
+                                        PIC 9(6)V99.
+           02  LA-NEW-LIMIT             PIC X(8).
+           02  LA-NEW-LIMIT-N REDEFINES LA-NEW-LIMIT
+                                        PIC 9(6)V99.
+           02  LA-APPRDO                PIC X(3).
+           02  LA-CHG-DATE              PIC 9(8).
+           02  LA-CHG-TIME              PIC 9(8).
