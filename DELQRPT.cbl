@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DELQRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - DELINQUENCY /  *
+001200*                   COLLECTIONS REPORT.               *
+001300*****************************************************
+001400*
+001500*  THIS PROGRAM WALKS THE THREE PAY-HIST CYCLES ON
+001600*  EACH ACCOUNT AND FLAGS ANY CYCLE WHERE A BILLED
+001700*  AMOUNT (BAMT) HAS NO PAYMENT (PAMT) RECORDED, OR
+001800*  WHERE THE PAYMENT WAS NOT RECEIVED WITHIN THE
+001900*  COLLECTIONS GRACE PERIOD OF THE BILLING DATE
+002000*  (BMO/BDAY/BYR).  FLAGGED ACCOUNTS ARE LISTED FOR
+002100*  COLLECTIONS FOLLOW-UP.
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCT-FILE ASSIGN TO ACCTIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT RPT-FILE  ASSIGN TO DELQOUT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ACCT-FILE
+003700     RECORDING MODE IS F.
+003800 01  ACCT-RECORD.
+003900     COPY ACCTREC.
+004000*
+004100 FD  RPT-FILE
+004200     RECORDING MODE IS F.
+004300 01  RPT-LINE                    PIC X(132).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+004700     88  EOF-REACHED                         VALUE 'Y'.
+004800 77  WS-DELINQUENT-SWITCH        PIC X       VALUE 'N'.
+004900     88  ACCT-IS-DELINQUENT                  VALUE 'Y'.
+005000 77  PH-SUB                      PIC 9       VALUE 1.
+005100 77  WS-GRACE-DAYS               PIC 9(3)    VALUE 030.
+005200 77  WS-BILL-DAYS                PIC 9(5).
+005300 77  WS-PAY-DAYS                 PIC 9(5).
+005400 77  WS-DAYS-LATE                PIC S9(5).
+005500*
+005600 01  HDG-LINE-1.
+005700     05  FILLER                  PIC X(50)
+005800         VALUE 'DELINQUENCY / COLLECTIONS REPORT'.
+005900 01  HDG-LINE-2.
+006000     05  FILLER                  PIC X(7)  VALUE 'ACCT  '.
+006100     05  FILLER                  PIC X(20) VALUE 'LAST NAME     '.
+006200     05  FILLER                  PIC X(14) VALUE 'FIRST NAME    '.
+006300     05  FILLER                  PIC X(12) VALUE 'PHONE       '.
+006400     05  FILLER                  PIC X(3)  VALUE 'CC '.
+006500     05  FILLER                  PIC X(3)  VALUE 'RSN'.
+006600*
+006700 01  DTL-LINE.
+006800     05  DTL-ACCT                PIC X(5).
+006900     05  FILLER                  PIC X(2)  VALUE SPACES.
+007000     05  DTL-SNAME               PIC X(18).
+007100     05  FILLER                  PIC X(2)  VALUE SPACES.
+007200     05  DTL-FNAME               PIC X(12).
+007300     05  FILLER                  PIC X(2)  VALUE SPACES.
+007400     05  DTL-TEL                 PIC X(10).
+007500     05  FILLER                  PIC X(2)  VALUE SPACES.
+007600     05  DTL-CCODE               PIC X.
+007700     05  FILLER                  PIC X(4)  VALUE SPACES.
+007800     05  DTL-RSN                 PIC X.
+007900*
+008000 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+008100*
+008200 PROCEDURE DIVISION.
+008300*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE
+008600             THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-ACCOUNT
+008800             THRU 2000-EXIT
+008900             UNTIL EOF-REACHED.
+009000     PERFORM 9000-TERMINATE
+009100             THRU 9000-EXIT.
+009200     STOP RUN.
+009300*
+009400 1000-INITIALIZE.
+009500     OPEN INPUT  ACCT-FILE
+009600          OUTPUT RPT-FILE.
+009700     WRITE RPT-LINE FROM HDG-LINE-1.
+009800     WRITE RPT-LINE FROM HDG-LINE-2.
+009900     PERFORM 2900-READ-ACCT
+010000             THRU 2900-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300*
+010400 2000-PROCESS-ACCOUNT.
+010500     MOVE 'N' TO WS-DELINQUENT-SWITCH.
+010600     PERFORM 2100-CHECK-CYCLE
+010700             THRU 2100-EXIT
+010800             VARYING PH-SUB FROM 1 BY 1
+010900             UNTIL PH-SUB > 3.
+011000     IF ACCT-IS-DELINQUENT
+011100         PERFORM 2200-PRINT-ACCOUNT
+011200                 THRU 2200-EXIT
+011300     END-IF.
+011400     PERFORM 2900-READ-ACCT
+011500             THRU 2900-EXIT.
+011600 2000-EXIT.
+011700     EXIT.
+011800*
+011900 2100-CHECK-CYCLE.
+012000     IF BAMT-N (PH-SUB) > ZERO
+012100         IF PMO (PH-SUB) = ZERO AND
+012200            PDAY (PH-SUB) = ZERO AND
+012300            PYR (PH-SUB) = ZERO
+012400             SET ACCT-IS-DELINQUENT TO TRUE
+012500         ELSE
+012600             COMPUTE WS-BILL-DAYS =
+012700                     (BYR (PH-SUB) * 360)
+012800                     + (BMO (PH-SUB) * 30)
+012900                     + BDAY (PH-SUB)
+013000             COMPUTE WS-PAY-DAYS =
+013100                     (PYR (PH-SUB) * 360)
+013200                     + (PMO (PH-SUB) * 30)
+013300                     + PDAY (PH-SUB)
+013400             COMPUTE WS-DAYS-LATE =
+013500                     WS-PAY-DAYS - WS-BILL-DAYS
+013600             IF WS-DAYS-LATE > WS-GRACE-DAYS
+013700                 SET ACCT-IS-DELINQUENT TO TRUE
+013800             END-IF
+013900         END-IF
+014000     END-IF.
+014100 2100-EXIT.
+014200     EXIT.
+014300*
+014400 2200-PRINT-ACCOUNT.
+014500     MOVE ACCTDO  OF ACCT-RECORD TO DTL-ACCT.
+014600     MOVE SNAMEDO OF ACCT-RECORD TO DTL-SNAME.
+014700     MOVE FNAMEDO OF ACCT-RECORD TO DTL-FNAME.
+014800     MOVE TELDO   OF ACCT-RECORD TO DTL-TEL.
+014900     MOVE CCODEDO OF ACCT-RECORD TO DTL-CCODE.
+015000     MOVE RSNDO   OF ACCT-RECORD TO DTL-RSN.
+015100     WRITE RPT-LINE FROM DTL-LINE.
+015200 2200-EXIT.
+015300     EXIT.
+015400*
+015500 2900-READ-ACCT.
+015600     READ ACCT-FILE
+015700         AT END
+015800             SET EOF-REACHED TO TRUE
+015900     END-READ.
+016000 2900-EXIT.
+016100     EXIT.
+016200*
+016300 9000-TERMINATE.
+016400     CLOSE ACCT-FILE
+016500           RPT-FILE.
+016600 9000-EXIT.
+016700     EXIT.
