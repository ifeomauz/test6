@@ -0,0 +1,13 @@
+      *
+      *  STATAUDIT - STATUS CHANGE AUDIT RECORD.
+      *  ONE ENTRY IS WRITTEN EVERY TIME STATDO IS CHANGED ON
+      *  THE ACCOUNT MASTER, CAPTURING THE OLD AND NEW STATUS,
+      *  THE REASON CODE, WHO MADE THE CHANGE, AND WHEN.
+      *
+           02  SA-ACCTDO                PIC X(5).
+           02  SA-OLD-STATDO            PIC X(2).
+           02  SA-NEW-STATDO            PIC X(2).
+           02  SA-RSNDO                 PIC X.
+           02  SA-USERID                PIC X(8).
+           02  SA-CHG-DATE              PIC 9(8).
+           02  SA-CHG-TIME              PIC 9(8).
