@@ -0,0 +1,390 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ACCTUPD.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - NIGHTLY MASS   *
+001200*                   UPDATE OF THE ACCOUNT MASTER      *
+001300*                   (LIMIT INCREASES, STATUS CODE     *
+001400*                   CHANGES) WITH CHECKPOINT/RESTART.  *
+001500*****************************************************
+001600*
+001700*  THIS IS THE NIGHTLY BATCH RUN THAT APPLIES A FILE
+001800*  OF MASS UPDATE TRANSACTIONS (LIMIT INCREASES OR
+001900*  STATUS CODE CHANGES) TO THE ACCOUNT MASTER, WHICH
+002000*  MUST BE IN ACCTDO SEQUENCE, THE SAME AS THE
+002100*  TRANSACTION FILE.  ON A NORMAL RUN IT REBUILDS THE
+002200*  MASTER FROM THE TOP.  ON A RESTART RUN (RUNPARM
+002300*  CONTAINS 'RESTART ') IT READS THE CHECKPOINT FILE
+002400*  TO FIND THE LAST ACCOUNT SUCCESSFULLY PROCESSED,
+002500*  REPOSITIONS BOTH INPUT FILES TO THAT POINT WITHOUT
+002600*  REWRITING ANY OUTPUT ALREADY PRODUCED, AND RESUMES
+002700*  FROM THERE.  A CHECKPOINT ENTRY IS WRITTEN AFTER
+002800*  EVERY WS-CHECKPOINT-INTERVAL MASTER RECORDS ARE
+002900*  PROCESSED.  NEW-MASTER, LIMIT-AUDIT-FILE, AND
+003000*  STATUS-AUDIT-FILE ARE PLAIN SEQUENTIAL FILES THAT
+003100*  CANNOT BE REPOSITIONED BACKWARD ON A RESTART, SO
+003200*  WS-CHECKPOINT-INTERVAL IS KEPT AT 1 - THE CHECKPOINT
+003300*  RECORD THEN ALWAYS DESCRIBES THE LAST MASTER RECORD
+003400*  ACTUALLY ON DISK, AND THE RESTART SKIP BOUNDARY LINES
+003500*  UP EXACTLY WITH REAL OUTPUT PROGRESS SO NOTHING IS
+003600*  EVER REPROCESSED OR DUPLICATED.
+003700*
+003800*  EACH LIMIT INCREASE OR STATUS CHANGE APPLIED HERE
+003900*  GOES THROUGH THE SAME AUDIT TRAIL AS THE ONLINE
+004000*  LIMCHG/STATCHG TRANSACTIONS - A LIMIT-AUDIT-FILE OR
+004100*  STATUS-AUDIT-FILE ENTRY IS WRITTEN BEFORE THE MASTER
+004200*  IS UPDATED, AND A STATUS-CHANGE TRANSACTION WITH NO
+004300*  REASON CODE IS REJECTED THE SAME WAY STATCHG REJECTS
+004400*  ONE.  ON A RESTART RUN BOTH AUDIT FILES ARE OPENED
+004500*  EXTEND SO ENTRIES ALREADY WRITTEN BEFORE THE FAILURE
+004600*  ARE NOT DUPLICATED.
+004700*
+004800 ENVIRONMENT DIVISION.
+004900 CONFIGURATION SECTION.
+005000 SOURCE-COMPUTER.   IBM-370.
+005100 OBJECT-COMPUTER.   IBM-370.
+005200 INPUT-OUTPUT SECTION.
+005300 FILE-CONTROL.
+005400     SELECT PARM-FILE       ASSIGN TO RUNPARM
+005500         ORGANIZATION IS SEQUENTIAL.
+005600     SELECT TRANS-FILE      ASSIGN TO UPDTRAN
+005700         ORGANIZATION IS SEQUENTIAL.
+005800     SELECT OLD-MASTER      ASSIGN TO ACCTIN
+005900         ORGANIZATION IS SEQUENTIAL.
+006000     SELECT NEW-MASTER      ASSIGN TO ACCTOUT
+006100         ORGANIZATION IS SEQUENTIAL.
+006200     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTFIL
+006300         ORGANIZATION IS SEQUENTIAL.
+006400     SELECT LIMIT-AUDIT-FILE  ASSIGN TO LIMAUDIT
+006500         ORGANIZATION IS SEQUENTIAL.
+006600     SELECT STATUS-AUDIT-FILE ASSIGN TO STATAUDIT
+006700         ORGANIZATION IS SEQUENTIAL.
+006800*
+006900 DATA DIVISION.
+007000 FILE SECTION.
+007100 FD  PARM-FILE
+007200     RECORDING MODE IS F.
+007300 01  PARM-RECORD.
+007400     05  PARM-RUN-MODE            PIC X(8).
+007500     05  FILLER                   PIC X(72).
+007600*
+007700 FD  TRANS-FILE
+007800     RECORDING MODE IS F.
+007900 01  TRANS-RECORD.
+008000     05  TR-ACCTDO                PIC X(5).
+008100     05  TR-UPD-CODE              PIC X.
+008200         88  TR-IS-LIMIT-CHG                VALUE 'L'.
+008300         88  TR-IS-STATUS-CHG                VALUE 'S'.
+008400     05  TR-UPD-VALUE             PIC X(8).
+008500     05  TR-APPRDO                PIC X(3).
+008600     05  TR-RSNDO                 PIC X.
+008700     05  TR-USERID                PIC X(8).
+008800     05  FILLER                   PIC X(54).
+008900*
+009000 FD  OLD-MASTER
+009100     RECORDING MODE IS F.
+009200 01  OLD-MASTER-RECORD.
+009300     COPY ACCTREC.
+009400*
+009500 FD  NEW-MASTER
+009600     RECORDING MODE IS F.
+009700 01  NEW-MASTER-RECORD             PIC X(391).
+009800*
+009900 FD  CHECKPOINT-FILE
+010000     RECORDING MODE IS F.
+010100 01  CK-RECORD.
+010200     COPY CHKPTREC.
+010300*
+010400 FD  LIMIT-AUDIT-FILE
+010500     RECORDING MODE IS F.
+010600 01  LA-RECORD.
+010700     COPY LIMAUDIT.
+010800*
+010900 FD  STATUS-AUDIT-FILE
+011000     RECORDING MODE IS F.
+011100 01  SA-RECORD.
+011200     COPY STATAUDIT.
+011300*
+011400 WORKING-STORAGE SECTION.
+011500 77  WS-MSTR-EOF-SWITCH          PIC X       VALUE 'N'.
+011600     88  MSTR-EOF-REACHED                    VALUE 'Y'.
+011700 77  WS-TRAN-EOF-SWITCH          PIC X       VALUE 'N'.
+011800     88  TRAN-EOF-REACHED                    VALUE 'Y'.
+011900 77  WS-CKPT-EOF-SWITCH          PIC X       VALUE 'N'.
+012000     88  CKPT-EOF-REACHED                    VALUE 'Y'.
+012100 77  WS-RESTART-SWITCH           PIC X       VALUE 'N'.
+012200     88  RESTART-RUN                         VALUE 'Y'.
+012300 77  WS-SKIP-SWITCH              PIC X       VALUE 'N'.
+012400     88  STILL-SKIPPING                      VALUE 'Y'.
+012500 77  WS-MSTR-KEY                 PIC X(5)    VALUE SPACES.
+012600 77  WS-TRAN-KEY                 PIC X(5)    VALUE SPACES.
+012700 77  WS-CKPT-LAST-ACCTDO         PIC X(5)    VALUE LOW-VALUES.
+012800 77  WS-CHECKPOINT-INTERVAL      PIC 9(5)    VALUE 00001.
+012900 77  WS-RECS-SINCE-CKPT          PIC 9(5)    VALUE ZERO.
+013000 77  WS-RECS-READ                PIC 9(7)    VALUE ZERO.
+013100 77  WS-RECS-UPDATED             PIC 9(7)    VALUE ZERO.
+013200 77  WS-RECS-REJECTED            PIC 9(7)    VALUE ZERO.
+013300 77  WS-CHG-DATE                 PIC 9(8)    VALUE ZERO.
+013400 77  WS-CHG-TIME                 PIC 9(8)    VALUE ZERO.
+013500*
+013600 PROCEDURE DIVISION.
+013700*
+013800 0000-MAINLINE.
+013900     PERFORM 1000-INITIALIZE
+014000             THRU 1000-EXIT.
+014100     PERFORM 2000-PROCESS-RECORDS
+014200             THRU 2000-EXIT
+014300             UNTIL MSTR-EOF-REACHED AND TRAN-EOF-REACHED.
+014400     PERFORM 9000-TERMINATE
+014500             THRU 9000-EXIT.
+014600     STOP RUN.
+014700*
+014800 1000-INITIALIZE.
+014900     OPEN INPUT PARM-FILE.
+015000     READ PARM-FILE
+015100         AT END
+015200             MOVE 'INITIAL ' TO PARM-RUN-MODE
+015300     END-READ.
+015400     CLOSE PARM-FILE.
+015500     IF PARM-RUN-MODE = 'RESTART '
+015600         SET RESTART-RUN TO TRUE
+015700     END-IF.
+015800     OPEN INPUT TRANS-FILE
+015900                OLD-MASTER.
+016000     IF RESTART-RUN
+016100         PERFORM 1100-READ-LAST-CHECKPOINT
+016200                 THRU 1100-EXIT
+016300         OPEN EXTEND NEW-MASTER
+016400         OPEN EXTEND CHECKPOINT-FILE
+016500         OPEN EXTEND LIMIT-AUDIT-FILE
+016600         OPEN EXTEND STATUS-AUDIT-FILE
+016700         SET STILL-SKIPPING TO TRUE
+016800     ELSE
+016900         OPEN OUTPUT NEW-MASTER
+017000         OPEN OUTPUT CHECKPOINT-FILE
+017100         OPEN OUTPUT LIMIT-AUDIT-FILE
+017200         OPEN OUTPUT STATUS-AUDIT-FILE
+017300     END-IF.
+017400     PERFORM 2810-READ-MASTER
+017500             THRU 2810-EXIT.
+017600     PERFORM 2820-READ-TRANS
+017700             THRU 2820-EXIT.
+017800 1000-EXIT.
+017900     EXIT.
+018000*
+018100 1100-READ-LAST-CHECKPOINT.
+018200     OPEN INPUT CHECKPOINT-FILE.
+018300     PERFORM 1110-READ-ONE-CHECKPOINT
+018400             THRU 1110-EXIT
+018500             UNTIL CKPT-EOF-REACHED.
+018600     CLOSE CHECKPOINT-FILE.
+018700 1100-EXIT.
+018800     EXIT.
+018900*
+019000 1110-READ-ONE-CHECKPOINT.
+019100     READ CHECKPOINT-FILE
+019200         AT END
+019300             SET CKPT-EOF-REACHED TO TRUE
+019400         NOT AT END
+019500             MOVE CK-LAST-ACCTDO    TO WS-CKPT-LAST-ACCTDO
+019600             MOVE CK-RECS-READ      TO WS-RECS-READ
+019700             MOVE CK-RECS-UPDATED   TO WS-RECS-UPDATED
+019800             MOVE CK-RECS-REJECTED  TO WS-RECS-REJECTED
+019900     END-READ.
+020000 1110-EXIT.
+020100     EXIT.
+020200*
+020300 2000-PROCESS-RECORDS.
+020400     EVALUATE TRUE
+020500         WHEN WS-MSTR-KEY < WS-TRAN-KEY
+020600             PERFORM 2100-HANDLE-UNCHANGED
+020700                     THRU 2100-EXIT
+020800             PERFORM 2810-READ-MASTER
+020900                     THRU 2810-EXIT
+021000         WHEN WS-MSTR-KEY = WS-TRAN-KEY
+021100             PERFORM 2200-HANDLE-UPDATE
+021200                     THRU 2200-EXIT
+021300             PERFORM 2810-READ-MASTER
+021400                     THRU 2810-EXIT
+021500             PERFORM 2820-READ-TRANS
+021600                     THRU 2820-EXIT
+021700         WHEN OTHER
+021800             PERFORM 2500-CHECK-SKIP-DONE
+021900                     THRU 2500-EXIT
+022000             IF NOT STILL-SKIPPING
+022100                 DISPLAY 'ACCTUPD - NO MASTER FOR ACCOUNT '
+022200                         TR-ACCTDO
+022300             END-IF
+022400             PERFORM 2820-READ-TRANS
+022500                     THRU 2820-EXIT
+022600     END-EVALUATE.
+022700 2000-EXIT.
+022800     EXIT.
+022900*
+023000 2100-HANDLE-UNCHANGED.
+023100     PERFORM 2500-CHECK-SKIP-DONE
+023200             THRU 2500-EXIT.
+023300     IF NOT STILL-SKIPPING
+023400         WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+023500         ADD 1 TO WS-RECS-READ
+023600         PERFORM 2900-MAYBE-CHECKPOINT
+023700                 THRU 2900-EXIT
+023800     END-IF.
+023900 2100-EXIT.
+024000     EXIT.
+024100*
+024200 2200-HANDLE-UPDATE.
+024300     PERFORM 2500-CHECK-SKIP-DONE
+024400             THRU 2500-EXIT.
+024500     IF NOT STILL-SKIPPING
+024600         EVALUATE TRUE
+024700             WHEN TR-IS-LIMIT-CHG
+024800                 PERFORM 2210-APPLY-LIMIT-CHANGE
+024900                         THRU 2210-EXIT
+025000             WHEN TR-IS-STATUS-CHG
+025100                 PERFORM 2220-APPLY-STATUS-CHANGE
+025200                         THRU 2220-EXIT
+025300             WHEN OTHER
+025400                 DISPLAY 'ACCTUPD - INVALID UPDATE CODE FOR '
+025500                         TR-ACCTDO
+025600                 ADD 1 TO WS-RECS-REJECTED
+025700                 WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+025800                 ADD 1 TO WS-RECS-READ
+025900                 PERFORM 2900-MAYBE-CHECKPOINT
+026000                         THRU 2900-EXIT
+026100         END-EVALUATE
+026200     END-IF.
+026300 2200-EXIT.
+026400     EXIT.
+026500*
+026600 2210-APPLY-LIMIT-CHANGE.
+026700     MOVE LIMITDO OF OLD-MASTER-RECORD TO LA-OLD-LIMIT.
+026800     MOVE TR-UPD-VALUE                 TO LA-NEW-LIMIT.
+026900     MOVE TR-ACCTDO                    TO LA-ACCTDO.
+027000     MOVE TR-APPRDO                    TO LA-APPRDO.
+027100     ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD.
+027200     ACCEPT WS-CHG-TIME FROM TIME.
+027300     MOVE WS-CHG-DATE                  TO LA-CHG-DATE.
+027400     MOVE WS-CHG-TIME                  TO LA-CHG-TIME.
+027500     WRITE LA-RECORD.
+027600     MOVE TR-UPD-VALUE TO LIMITDO OF OLD-MASTER-RECORD.
+027700     MOVE TR-APPRDO    TO APPRDO  OF OLD-MASTER-RECORD.
+027800     WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD.
+027900     ADD 1 TO WS-RECS-READ.
+028000     ADD 1 TO WS-RECS-UPDATED.
+028100     PERFORM 2900-MAYBE-CHECKPOINT
+028200             THRU 2900-EXIT.
+028300 2210-EXIT.
+028400     EXIT.
+028500*
+028600 2220-APPLY-STATUS-CHANGE.
+028700     IF TR-RSNDO = SPACE
+028800         DISPLAY 'ACCTUPD - MISSING REASON CODE FOR '
+028900                 TR-ACCTDO
+029000         ADD 1 TO WS-RECS-REJECTED
+029100         WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+029200         ADD 1 TO WS-RECS-READ
+029300         PERFORM 2900-MAYBE-CHECKPOINT
+029400                 THRU 2900-EXIT
+029500     ELSE
+029600         MOVE ACCTDO OF OLD-MASTER-RECORD TO SA-ACCTDO
+029700         MOVE STATDO OF OLD-MASTER-RECORD TO SA-OLD-STATDO
+029800         MOVE TR-UPD-VALUE (1:2)          TO SA-NEW-STATDO
+029900         MOVE TR-RSNDO                     TO SA-RSNDO
+030000         MOVE TR-USERID                    TO SA-USERID
+030100         ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD
+030200         ACCEPT WS-CHG-TIME FROM TIME
+030300         MOVE WS-CHG-DATE TO SA-CHG-DATE
+030400         MOVE WS-CHG-TIME TO SA-CHG-TIME
+030500         WRITE SA-RECORD
+030600         MOVE TR-UPD-VALUE (1:2) TO STATDO OF OLD-MASTER-RECORD
+030700         MOVE TR-RSNDO           TO RSNDO  OF OLD-MASTER-RECORD
+030800         WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+030900         ADD 1 TO WS-RECS-READ
+031000         ADD 1 TO WS-RECS-UPDATED
+031100         PERFORM 2900-MAYBE-CHECKPOINT
+031200                 THRU 2900-EXIT
+031300     END-IF.
+031400 2220-EXIT.
+031500     EXIT.
+031600*
+031700*  ONCE THE MASTER KEY PASSES THE LAST CHECKPOINTED
+031800*  KEY, PROCESSING RESUMES NORMALLY FOR THIS AND ALL
+031900*  FOLLOWING RECORDS.
+032000*
+032100 2500-CHECK-SKIP-DONE.
+032200     IF STILL-SKIPPING
+032300         IF WS-MSTR-KEY > WS-CKPT-LAST-ACCTDO
+032400             MOVE 'N' TO WS-SKIP-SWITCH
+032500         END-IF
+032600     END-IF.
+032700 2500-EXIT.
+032800     EXIT.
+032900*
+033000 2810-READ-MASTER.
+033100     READ OLD-MASTER
+033200         AT END
+033300             SET MSTR-EOF-REACHED TO TRUE
+033400             MOVE HIGH-VALUES TO WS-MSTR-KEY
+033500         NOT AT END
+033600             MOVE ACCTDO OF OLD-MASTER-RECORD TO WS-MSTR-KEY
+033700     END-READ.
+033800 2810-EXIT.
+033900     EXIT.
+034000*
+034100 2820-READ-TRANS.
+034200     READ TRANS-FILE
+034300         AT END
+034400             SET TRAN-EOF-REACHED TO TRUE
+034500             MOVE HIGH-VALUES TO WS-TRAN-KEY
+034600         NOT AT END
+034700             MOVE TR-ACCTDO TO WS-TRAN-KEY
+034800     END-READ.
+034900 2820-EXIT.
+035000     EXIT.
+035100*
+035200 2900-MAYBE-CHECKPOINT.
+035300     ADD 1 TO WS-RECS-SINCE-CKPT.
+035400     IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+035500         PERFORM 2910-WRITE-CHECKPOINT
+035600                 THRU 2910-EXIT
+035700     END-IF.
+035800 2900-EXIT.
+035900     EXIT.
+036000*
+036100 2910-WRITE-CHECKPOINT.
+036200     MOVE WS-MSTR-KEY      TO CK-LAST-ACCTDO.
+036300     MOVE WS-RECS-READ     TO CK-RECS-READ.
+036400     MOVE WS-RECS-UPDATED  TO CK-RECS-UPDATED.
+036500     MOVE WS-RECS-REJECTED TO CK-RECS-REJECTED.
+036600     ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD.
+036700     ACCEPT WS-CHG-TIME FROM TIME.
+036800     MOVE WS-CHG-DATE     TO CK-RUN-DATE.
+036900     MOVE WS-CHG-TIME     TO CK-RUN-TIME.
+037000     WRITE CK-RECORD.
+037100     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+037200 2910-EXIT.
+037300     EXIT.
+037400*
+037500 9000-TERMINATE.
+037600     PERFORM 2910-WRITE-CHECKPOINT
+037700             THRU 2910-EXIT.
+037800     CLOSE TRANS-FILE
+037900           OLD-MASTER
+038000           NEW-MASTER
+038100           CHECKPOINT-FILE
+038200           LIMIT-AUDIT-FILE
+038300           STATUS-AUDIT-FILE.
+038400     DISPLAY 'ACCTUPD - MASTER RECORDS WRITTEN: ' WS-RECS-READ.
+038500     DISPLAY 'ACCTUPD - RECORDS UPDATED:        '
+038600             WS-RECS-UPDATED.
+038700     DISPLAY 'ACCTUPD - REJECTED (BAD CODE/RSN): '
+038800             WS-RECS-REJECTED.
+038900 9000-EXIT.
+039000     EXIT.
