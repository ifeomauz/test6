@@ -24,6 +24,9 @@
            02  IMODO                PIC X(2).
            02  IDAYDO               PIC X(2).
            02  IYRDO                PIC X(2).
+           02  EXPMODO              PIC X(2).
+           02  EXPDAYDO             PIC X(2).
+           02  EXPCCYYDO            PIC X(4).
            02  RSNDO                PIC X.
            02  CCODEDO              PIC X.
            02  APPRDO               PIC X(3).
@@ -32,13 +35,21 @@
            02  SCODE3DO             PIC X.
            02  STATDO               PIC X(2).
            02  LIMITDO              PIC X(8).
+           02  LIMITDO-N REDEFINES LIMITDO
+                                    PIC 9(6)V99.
            02  PAY-HIST OCCURS 3.
                04  BAL              PIC X(8).
+               04  BAL-N REDEFINES BAL
+                                    PIC 9(6)V99.
                04  BMO              PIC 9(2).
                04  BDAY             PIC 9(2).
                04  BYR              PIC 9(2).
                04  BAMT             PIC X(8).
+               04  BAMT-N REDEFINES BAMT
+                                    PIC 9(6)V99.
                04  PMO              PIC 9(2).
                04  PDAY             PIC 9(2).
                04  PYR              PIC 9(2).
                04  PAMT             PIC X(8).
+               04  PAMT-N REDEFINES PAMT
+                                    PIC 9(6)V99.
