@@ -0,0 +1,13 @@
+      *
+      *  CHKPTREC - CHECKPOINT RECORD FOR THE NIGHTLY ACCTREC
+      *  MASTER UPDATE RUN.  A NEW ENTRY IS APPENDED TO THE
+      *  CHECKPOINT FILE EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      *  SO A RESTART CAN RESUME FROM THE LAST ACCOUNT
+      *  PROCESSED INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *
+           02  CK-LAST-ACCTDO           PIC X(5).
+           02  CK-RECS-READ             PIC 9(7).
+           02  CK-RECS-UPDATED          PIC 9(7).
+           02  CK-RECS-REJECTED         PIC 9(7).
+           02  CK-RUN-DATE              PIC 9(8).
+           02  CK-RUN-TIME              PIC 9(8).
