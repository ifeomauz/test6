@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    AUTHADD.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - APPEND NAMES   *
+001200*                   TO THE AUTHORIZED USER OVERFLOW   *
+001300*                   FILE ONCE AUTH1DO-AUTH4DO ARE     *
+001400*                   FULL.                             *
+001500*****************************************************
+001600*
+001700*  THIS MAINTENANCE JOB READS A TRANSACTION FILE OF
+001800*  ACCOUNT NUMBER / AUTHORIZED-USER NAME PAIRS AND
+001900*  APPENDS EACH ONE TO THE AUTHORIZED USER OVERFLOW
+002000*  FILE, ASSIGNING THE NEXT SEQUENCE NUMBER FOR THAT
+002100*  ACCOUNT.  IT DOES NOT TOUCH AUTH1DO-AUTH4DO ON THE
+002200*  ACCOUNT MASTER - THOSE FOUR SLOTS ARE ASSUMED FULL
+002300*  BEFORE THIS JOB IS RUN.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT TRANS-FILE  ASSIGN TO AUTHTRAN
+003200         ORGANIZATION IS SEQUENTIAL.
+003300     SELECT AUTH-OVFL   ASSIGN TO AUTHOVFL
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE  IS DYNAMIC
+003600         RECORD KEY   IS AU-KEY
+003700         FILE STATUS  IS WS-AUTH-STATUS.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANS-FILE
+004200     RECORDING MODE IS F.
+004300 01  TRANS-RECORD.
+004400     05  TR-ACCTDO               PIC X(5).
+004500     05  TR-AUTHNM               PIC X(32).
+004600     05  FILLER                  PIC X(43).
+004700*
+004800 FD  AUTH-OVFL.
+004900 01  AU-RECORD.
+005000     COPY AUTHOVF.
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 77  WS-TRAN-EOF-SWITCH          PIC X       VALUE 'N'.
+005400     88  TRAN-EOF-REACHED                    VALUE 'Y'.
+005500 77  WS-AUTH-STATUS              PIC X(2)    VALUE SPACES.
+005600 77  WS-NEXT-SEQNO               PIC 9(2)    VALUE ZERO.
+005700 77  WS-RECS-ADDED               PIC 9(5)    VALUE ZERO.
+005800*
+005900 PROCEDURE DIVISION.
+006000*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE
+006300             THRU 1000-EXIT.
+006400     PERFORM 2000-PROCESS-TRANS
+006500             THRU 2000-EXIT
+006600             UNTIL TRAN-EOF-REACHED.
+006700     PERFORM 9000-TERMINATE
+006800             THRU 9000-EXIT.
+006900     STOP RUN.
+007000*
+007100 1000-INITIALIZE.
+007200     OPEN INPUT TRANS-FILE.
+007300     OPEN I-O   AUTH-OVFL.
+007400     IF WS-AUTH-STATUS = '35'
+007500         CLOSE AUTH-OVFL
+007600         OPEN OUTPUT AUTH-OVFL
+007700         CLOSE AUTH-OVFL
+007800         OPEN I-O AUTH-OVFL
+007900     END-IF.
+008000     PERFORM 2900-READ-TRANS
+008100             THRU 2900-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400*
+008500 2000-PROCESS-TRANS.
+008600     PERFORM 2100-FIND-NEXT-SEQNO
+008700             THRU 2100-EXIT.
+008800     MOVE TR-ACCTDO      TO AU-ACCTDO.
+008900     MOVE WS-NEXT-SEQNO  TO AU-SEQNO.
+009000     MOVE TR-AUTHNM      TO AU-AUTHNM.
+009100     WRITE AU-RECORD
+009200         INVALID KEY
+009300             DISPLAY 'AUTHADD - DUPLICATE KEY FOR '
+009400                     TR-ACCTDO
+009500     NOT INVALID KEY
+009600         ADD 1 TO WS-RECS-ADDED
+009700     END-WRITE.
+009800     PERFORM 2900-READ-TRANS
+009900             THRU 2900-EXIT.
+010000 2000-EXIT.
+010100     EXIT.
+010200*
+010300 2100-FIND-NEXT-SEQNO.
+010400     MOVE ZERO         TO WS-NEXT-SEQNO.
+010500     MOVE TR-ACCTDO    TO AU-ACCTDO.
+010600     MOVE ZERO         TO AU-SEQNO.
+010700     START AUTH-OVFL KEY IS NOT LESS THAN AU-KEY
+010800         INVALID KEY
+010900             MOVE 'Y' TO WS-AUTH-STATUS
+011000         NOT INVALID KEY
+011100             MOVE 'N' TO WS-AUTH-STATUS
+011200     END-START.
+011300     PERFORM 2110-SCAN-EXISTING
+011400             THRU 2110-EXIT
+011500             UNTIL WS-AUTH-STATUS = 'Y'.
+011600     ADD 1 TO WS-NEXT-SEQNO.
+011700 2100-EXIT.
+011800     EXIT.
+011900*
+012000 2110-SCAN-EXISTING.
+012100     READ AUTH-OVFL NEXT
+012200         AT END
+012300             MOVE 'Y' TO WS-AUTH-STATUS
+012400     END-READ.
+012500     IF WS-AUTH-STATUS NOT = 'Y'
+012600         IF AU-ACCTDO = TR-ACCTDO
+012700             MOVE AU-SEQNO TO WS-NEXT-SEQNO
+012800         ELSE
+012900             MOVE 'Y' TO WS-AUTH-STATUS
+013000         END-IF
+013100     END-IF.
+013200 2110-EXIT.
+013300     EXIT.
+013400*
+013500 2900-READ-TRANS.
+013600     READ TRANS-FILE
+013700         AT END
+013800             SET TRAN-EOF-REACHED TO TRUE
+013900     END-READ.
+014000 2900-EXIT.
+014100     EXIT.
+014200*
+014300 9000-TERMINATE.
+014400     CLOSE TRANS-FILE
+014500           AUTH-OVFL.
+014600     DISPLAY 'AUTHADD - NAMES ADDED: ' WS-RECS-ADDED.
+014700 9000-EXIT.
+014800     EXIT.
