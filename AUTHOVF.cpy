@@ -0,0 +1,11 @@
+      *
+      *  AUTHOVF - AUTHORIZED USER OVERFLOW RECORD.
+      *  HOLDS ADDITIONAL AUTHORIZED-USER NAMES ONCE AUTH1DO
+      *  THROUGH AUTH4DO ON ACCTREC ARE FULL.  KEYED BY
+      *  ACCOUNT NUMBER PLUS A SEQUENCE NUMBER SO NAMES ARE
+      *  RETRIEVED IN THE ORDER THEY WERE ADDED.
+      *
+           02  AU-KEY.
+               04  AU-ACCTDO            PIC X(5).
+               04  AU-SEQNO             PIC 9(2).
+           02  AU-AUTHNM                PIC X(32).
