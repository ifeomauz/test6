@@ -0,0 +1,214 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SEGRPT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - PORTFOLIO      *
+001200*                   SEGMENTATION REPORT BY CREDIT     *
+001300*                   AND SECURITY CODE.                *
+001400*****************************************************
+001500*
+001600*  THIS PROGRAM BUCKETS THE ACCOUNT MASTER BY THE
+001700*  COMBINATION OF CCODEDO, SCODE1DO, SCODE2DO,
+001800*  SCODE3DO, AND TTLDO, SHOWING THE ACCOUNT COUNT AND
+001900*  TOTAL LIMITDO FOR EACH COMBINATION SO MANAGEMENT
+002000*  CAN SEE HOW THE PORTFOLIO BREAKS DOWN BY RISK AND
+002100*  CREDIT SEGMENT.  THE MASTER NEED NOT BE SORTED BY
+002200*  ANY OF THESE FIELDS - SEGMENT BUCKETS ARE BUILT IN
+002300*  A TABLE AS THEY ARE ENCOUNTERED, THE SAME TECHNIQUE
+002400*  USED BY THE MONTH-END CONTROL REPORT.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACCT-FILE ASSIGN TO ACCTIN
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT RPT-FILE  ASSIGN TO SEGOUT
+003500         ORGANIZATION IS SEQUENTIAL.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  ACCT-FILE
+004000     RECORDING MODE IS F.
+004100 01  ACCT-RECORD.
+004200     COPY ACCTREC.
+004300*
+004400 FD  RPT-FILE
+004500     RECORDING MODE IS F.
+004600 01  RPT-LINE                    PIC X(132).
+004700*
+004800 WORKING-STORAGE SECTION.
+004900 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+005000     88  EOF-REACHED                         VALUE 'Y'.
+005100 77  WS-SEG-ENTRIES              PIC 9(3)    VALUE ZERO.
+005200 77  SEG-SUB                     PIC 9(3)    VALUE ZERO.
+005300 77  WS-SEG-FOUND-SWITCH         PIC X       VALUE 'N'.
+005400     88  SEG-FOUND                           VALUE 'Y'.
+005500*
+005600 01  WS-CURRENT-KEY.
+005700     05  WS-CUR-CCODE             PIC X.
+005800     05  WS-CUR-SCODE1            PIC X.
+005900     05  WS-CUR-SCODE2            PIC X.
+006000     05  WS-CUR-SCODE3            PIC X.
+006100     05  WS-CUR-TTL               PIC X(4).
+006200*
+006300 01  WS-SEG-TABLE.
+006400     05  WS-SEG-ENTRY OCCURS 200 TIMES.
+006500         10  WS-SEG-KEY.
+006600             15  WS-SEG-CCODE     PIC X.
+006700             15  WS-SEG-SCODE1    PIC X.
+006800             15  WS-SEG-SCODE2    PIC X.
+006900             15  WS-SEG-SCODE3    PIC X.
+007000             15  WS-SEG-TTL       PIC X(4).
+007100         10  WS-SEG-COUNT         PIC 9(7).
+007200         10  WS-SEG-LIMIT-TOT     PIC 9(11)V99.
+007300*
+007400 77  WS-COUNT-ED                 PIC ZZZ,ZZ9.
+007500 77  WS-LIMIT-ED                 PIC ZZZ,ZZZ,ZZ9.99.
+007600*
+007700 01  HDG-LINE-1.
+007800     05  FILLER                  PIC X(50)
+007900         VALUE 'PORTFOLIO SEGMENTATION REPORT'.
+008000 01  HDG-LINE-2.
+008100     05  FILLER                  PIC X(3)  VALUE 'CC '.
+008200     05  FILLER                  PIC X(3)  VALUE 'S1 '.
+008300     05  FILLER                  PIC X(3)  VALUE 'S2 '.
+008400     05  FILLER                  PIC X(3)  VALUE 'S3 '.
+008500     05  FILLER                  PIC X(6)  VALUE 'TTL   '.
+008600     05  FILLER                  PIC X(12) VALUE 'ACCT COUNT  '.
+008700     05  FILLER                  PIC X(15) VALUE 'TOTAL LIMIT'.
+008800*
+008900 01  DTL-LINE.
+009000     05  DTL-CCODE               PIC X.
+009100     05  FILLER                  PIC X(2)  VALUE SPACES.
+009200     05  DTL-SCODE1              PIC X.
+009300     05  FILLER                  PIC X(2)  VALUE SPACES.
+009400     05  DTL-SCODE2              PIC X.
+009500     05  FILLER                  PIC X(2)  VALUE SPACES.
+009600     05  DTL-SCODE3              PIC X.
+009700     05  FILLER                  PIC X(2)  VALUE SPACES.
+009800     05  DTL-TTL                 PIC X(4).
+009900     05  FILLER                  PIC X(2)  VALUE SPACES.
+010000     05  DTL-COUNT               PIC X(9).
+010100     05  FILLER                  PIC X(3)  VALUE SPACES.
+010200     05  DTL-LIMIT               PIC X(15).
+010300*
+010400 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+010500*
+010600 PROCEDURE DIVISION.
+010700*
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE
+011000             THRU 1000-EXIT.
+011100     PERFORM 2000-PROCESS-ACCOUNT
+011200             THRU 2000-EXIT
+011300             UNTIL EOF-REACHED.
+011400     PERFORM 3000-PRINT-REPORT
+011500             THRU 3000-EXIT.
+011600     PERFORM 9000-TERMINATE
+011700             THRU 9000-EXIT.
+011800     STOP RUN.
+011900*
+012000 1000-INITIALIZE.
+012100     OPEN INPUT  ACCT-FILE
+012200          OUTPUT RPT-FILE.
+012300     PERFORM 2900-READ-ACCT
+012400             THRU 2900-EXIT.
+012500 1000-EXIT.
+012600     EXIT.
+012700*
+012800 2000-PROCESS-ACCOUNT.
+012900     MOVE CCODEDO  OF ACCT-RECORD TO WS-CUR-CCODE.
+013000     MOVE SCODE1DO OF ACCT-RECORD TO WS-CUR-SCODE1.
+013100     MOVE SCODE2DO OF ACCT-RECORD TO WS-CUR-SCODE2.
+013200     MOVE SCODE3DO OF ACCT-RECORD TO WS-CUR-SCODE3.
+013300     MOVE TTLDO    OF ACCT-RECORD TO WS-CUR-TTL.
+013400     PERFORM 2100-FIND-SEG-ENTRY
+013500             THRU 2100-EXIT.
+013600     ADD 1                          TO WS-SEG-COUNT (SEG-SUB).
+013700     ADD LIMITDO-N OF ACCT-RECORD   TO WS-SEG-LIMIT-TOT
+013800                                       (SEG-SUB).
+013900     PERFORM 2900-READ-ACCT
+014000             THRU 2900-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300*
+014400 2100-FIND-SEG-ENTRY.
+014500     MOVE 'N' TO WS-SEG-FOUND-SWITCH.
+014600     MOVE ZERO TO SEG-SUB.
+014700     PERFORM 2110-SCAN-SEG-TABLE
+014800             THRU 2110-EXIT
+014900             VARYING SEG-SUB FROM 1 BY 1
+015000             UNTIL SEG-SUB > WS-SEG-ENTRIES
+015100             OR SEG-FOUND.
+015200     IF NOT SEG-FOUND
+015300         IF WS-SEG-ENTRIES = 200
+015400             DISPLAY 'SEGRPT - SEGMENT TABLE FULL AT 200 '
+015500                     'ENTRIES - INCREASE WS-SEG-TABLE SIZE'
+015600             PERFORM 9000-TERMINATE
+015700                     THRU 9000-EXIT
+015800             STOP RUN
+015900         END-IF
+016000         ADD 1 TO WS-SEG-ENTRIES
+016100         MOVE WS-SEG-ENTRIES TO SEG-SUB
+016200         MOVE WS-CURRENT-KEY TO WS-SEG-KEY (SEG-SUB)
+016300         MOVE ZERO TO WS-SEG-COUNT     (SEG-SUB)
+016400         MOVE ZERO TO WS-SEG-LIMIT-TOT (SEG-SUB)
+016500     END-IF.
+016600 2100-EXIT.
+016700     EXIT.
+016800*
+016900 2110-SCAN-SEG-TABLE.
+017000     IF WS-SEG-KEY (SEG-SUB) = WS-CURRENT-KEY
+017100         SET SEG-FOUND TO TRUE
+017200     END-IF.
+017300 2110-EXIT.
+017400     EXIT.
+017500*
+017600 2900-READ-ACCT.
+017700     READ ACCT-FILE
+017800         AT END
+017900             SET EOF-REACHED TO TRUE
+018000     END-READ.
+018100 2900-EXIT.
+018200     EXIT.
+018300*
+018400 3000-PRINT-REPORT.
+018500     WRITE RPT-LINE FROM HDG-LINE-1.
+018600     WRITE RPT-LINE FROM WS-BLANK-LINE.
+018700     WRITE RPT-LINE FROM HDG-LINE-2.
+018800     MOVE ZERO TO SEG-SUB.
+018900     PERFORM 3100-PRINT-SEG-LINE
+019000             THRU 3100-EXIT
+019100             VARYING SEG-SUB FROM 1 BY 1
+019200             UNTIL SEG-SUB > WS-SEG-ENTRIES.
+019300 3000-EXIT.
+019400     EXIT.
+019500*
+019600 3100-PRINT-SEG-LINE.
+019700     MOVE WS-SEG-CCODE   (SEG-SUB) TO DTL-CCODE.
+019800     MOVE WS-SEG-SCODE1  (SEG-SUB) TO DTL-SCODE1.
+019900     MOVE WS-SEG-SCODE2  (SEG-SUB) TO DTL-SCODE2.
+020000     MOVE WS-SEG-SCODE3  (SEG-SUB) TO DTL-SCODE3.
+020100     MOVE WS-SEG-TTL     (SEG-SUB) TO DTL-TTL.
+020200     MOVE WS-SEG-COUNT   (SEG-SUB) TO WS-COUNT-ED.
+020300     MOVE WS-COUNT-ED               TO DTL-COUNT.
+020400     MOVE WS-SEG-LIMIT-TOT (SEG-SUB) TO WS-LIMIT-ED.
+020500     MOVE WS-LIMIT-ED               TO DTL-LIMIT.
+020600     WRITE RPT-LINE FROM DTL-LINE.
+020700 3100-EXIT.
+020800     EXIT.
+020900*
+021000 9000-TERMINATE.
+021100     CLOSE ACCT-FILE
+021200           RPT-FILE.
+021300 9000-EXIT.
+021400     EXIT.
