@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    STATCHG.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - STATUS CHANGE  *
+001200*                   MAINTENANCE TRANSACTION WITH      *
+001300*                   REASON TRACKING AND AUDIT LOG.    *
+001400*****************************************************
+001500*
+001600*  THIS PROGRAM MATCHES A STATUS-CHANGE TRANSACTION
+001700*  FILE (ACCOUNT NUMBER, NEW STATDO, RSNDO, AND THE
+001800*  USER ID MAKING THE CHANGE) AGAINST THE ACCOUNT
+001900*  MASTER, BOTH IN ACCTDO SEQUENCE, AND PRODUCES AN
+002000*  UPDATED MASTER.  A TRANSACTION WITHOUT A REASON
+002100*  CODE IS REJECTED AND THE STATUS IS LEFT UNCHANGED.
+002200*  FOR EVERY APPLIED CHANGE THE OLD AND NEW STATDO,
+002300*  RSNDO, THE USER ID, AND A DATE/TIME STAMP ARE
+002400*  WRITTEN TO THE STATUS-CHANGE AUDIT FILE SO A
+002500*  CARDHOLDER DISPUTE ABOUT WHEN AND WHY THE ACCOUNT
+002600*  WAS SUSPENDED OR CLOSED CAN BE ANSWERED WITHOUT
+002700*  GUESSING.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT TRANS-FILE  ASSIGN TO STATTRAN
+003600         ORGANIZATION IS SEQUENTIAL.
+003700     SELECT OLD-MASTER  ASSIGN TO ACCTIN
+003800         ORGANIZATION IS SEQUENTIAL.
+003900     SELECT NEW-MASTER  ASSIGN TO ACCTOUT
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT AUDIT-FILE  ASSIGN TO STATAUDIT
+004200         ORGANIZATION IS SEQUENTIAL.
+004300*
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  TRANS-FILE
+004700     RECORDING MODE IS F.
+004800 01  TRANS-RECORD.
+004900     05  TR-ACCTDO               PIC X(5).
+005000     05  TR-NEW-STATDO           PIC X(2).
+005100     05  TR-RSNDO                PIC X.
+005200     05  TR-USERID               PIC X(8).
+005300     05  FILLER                  PIC X(64).
+005400*
+005500 FD  OLD-MASTER
+005600     RECORDING MODE IS F.
+005700 01  OLD-MASTER-RECORD.
+005800     COPY ACCTREC.
+005900*
+006000 FD  NEW-MASTER
+006100     RECORDING MODE IS F.
+006200 01  NEW-MASTER-RECORD             PIC X(391).
+006300*
+006400 FD  AUDIT-FILE
+006500     RECORDING MODE IS F.
+006600 01  SA-RECORD.
+006700     COPY STATAUDIT.
+006800*
+006900 WORKING-STORAGE SECTION.
+007000 77  WS-MSTR-EOF-SWITCH          PIC X       VALUE 'N'.
+007100     88  MSTR-EOF-REACHED                    VALUE 'Y'.
+007200 77  WS-TRAN-EOF-SWITCH          PIC X       VALUE 'N'.
+007300     88  TRAN-EOF-REACHED                    VALUE 'Y'.
+007400 77  WS-MSTR-KEY                 PIC X(5)    VALUE SPACES.
+007500 77  WS-TRAN-KEY                 PIC X(5)    VALUE SPACES.
+007600 77  WS-RECS-READ                PIC 9(7)    VALUE ZERO.
+007700 77  WS-RECS-CHANGED             PIC 9(7)    VALUE ZERO.
+007800 77  WS-RECS-REJECTED            PIC 9(7)    VALUE ZERO.
+007900 77  WS-CHG-DATE                 PIC 9(8)    VALUE ZERO.
+008000 77  WS-CHG-TIME                 PIC 9(8)    VALUE ZERO.
+008100*
+008200 PROCEDURE DIVISION.
+008300*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE
+008600             THRU 1000-EXIT.
+008700     PERFORM 2000-PROCESS-RECORDS
+008800             THRU 2000-EXIT
+008900             UNTIL MSTR-EOF-REACHED AND TRAN-EOF-REACHED.
+009000     PERFORM 9000-TERMINATE
+009100             THRU 9000-EXIT.
+009200     STOP RUN.
+009300*
+009400 1000-INITIALIZE.
+009500     OPEN INPUT  TRANS-FILE
+009600                 OLD-MASTER
+009700          OUTPUT NEW-MASTER
+009800                 AUDIT-FILE.
+009900     PERFORM 2810-READ-MASTER
+010000             THRU 2810-EXIT.
+010100     PERFORM 2820-READ-TRANS
+010200             THRU 2820-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500*
+010600 2000-PROCESS-RECORDS.
+010700     EVALUATE TRUE
+010800         WHEN WS-MSTR-KEY < WS-TRAN-KEY
+010900             PERFORM 2100-WRITE-MASTER-UNCHANGED
+011000                     THRU 2100-EXIT
+011100             PERFORM 2810-READ-MASTER
+011200                     THRU 2810-EXIT
+011300         WHEN WS-MSTR-KEY = WS-TRAN-KEY
+011400             PERFORM 2200-APPLY-STATUS-CHANGE
+011500                     THRU 2200-EXIT
+011600             PERFORM 2810-READ-MASTER
+011700                     THRU 2810-EXIT
+011800             PERFORM 2820-READ-TRANS
+011900                     THRU 2820-EXIT
+012000         WHEN OTHER
+012100             DISPLAY 'STATCHG - NO MASTER FOR ACCOUNT '
+012200                     TR-ACCTDO
+012300             PERFORM 2820-READ-TRANS
+012400                     THRU 2820-EXIT
+012500     END-EVALUATE.
+012600 2000-EXIT.
+012700     EXIT.
+012800*
+012900 2100-WRITE-MASTER-UNCHANGED.
+013000     WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD.
+013100 2100-EXIT.
+013200     EXIT.
+013300*
+013400 2200-APPLY-STATUS-CHANGE.
+013500     IF TR-RSNDO = SPACE
+013600         DISPLAY 'STATCHG - MISSING REASON CODE FOR '
+013700                 TR-ACCTDO
+013800         ADD 1 TO WS-RECS-REJECTED
+013900         WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+014000     ELSE
+014100         MOVE ACCTDO OF OLD-MASTER-RECORD TO SA-ACCTDO
+014200         MOVE STATDO OF OLD-MASTER-RECORD TO SA-OLD-STATDO
+014300         MOVE TR-NEW-STATDO                TO SA-NEW-STATDO
+014400         MOVE TR-RSNDO                      TO SA-RSNDO
+014500         MOVE TR-USERID                     TO SA-USERID
+014600         ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD
+014700         ACCEPT WS-CHG-TIME FROM TIME
+014800         MOVE WS-CHG-DATE TO SA-CHG-DATE
+014900         MOVE WS-CHG-TIME TO SA-CHG-TIME
+015000         WRITE SA-RECORD
+015100         MOVE TR-NEW-STATDO TO STATDO OF OLD-MASTER-RECORD
+015200         MOVE TR-RSNDO      TO RSNDO  OF OLD-MASTER-RECORD
+015300         WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD
+015400         ADD 1 TO WS-RECS-CHANGED
+015500     END-IF.
+015600 2200-EXIT.
+015700     EXIT.
+015800*
+015900 2810-READ-MASTER.
+016000     READ OLD-MASTER
+016100         AT END
+016200             SET MSTR-EOF-REACHED TO TRUE
+016300             MOVE HIGH-VALUES TO WS-MSTR-KEY
+016400         NOT AT END
+016500             ADD 1 TO WS-RECS-READ
+016600             MOVE ACCTDO OF OLD-MASTER-RECORD TO WS-MSTR-KEY
+016700     END-READ.
+016800 2810-EXIT.
+016900     EXIT.
+017000*
+017100 2820-READ-TRANS.
+017200     READ TRANS-FILE
+017300         AT END
+017400             SET TRAN-EOF-REACHED TO TRUE
+017500             MOVE HIGH-VALUES TO WS-TRAN-KEY
+017600         NOT AT END
+017700             MOVE TR-ACCTDO TO WS-TRAN-KEY
+017800     END-READ.
+017900 2820-EXIT.
+018000     EXIT.
+018100*
+018200 9000-TERMINATE.
+018300     CLOSE TRANS-FILE
+018400           OLD-MASTER
+018500           NEW-MASTER
+018600           AUDIT-FILE.
+018700     DISPLAY 'STATCHG - MASTER RECORDS READ: ' WS-RECS-READ.
+018800     DISPLAY 'STATCHG - STATUS CHANGED:      ' WS-RECS-CHANGED.
+018900     DISPLAY 'STATCHG - REJECTED (NO RSN):   ' WS-RECS-REJECTED.
+019000 9000-EXIT.
+019100     EXIT.
