@@ -0,0 +1,25 @@
+      *
+      *  PHISTOVF - PAYMENT HISTORY OVERFLOW RECORD.
+      *  ONE ENTRY PER BILLING CYCLE THAT HAS ROLLED OFF THE
+      *  THREE-CYCLE PAY-HIST TABLE IN ACCTREC.  KEYED BY
+      *  ACCOUNT NUMBER PLUS BILLING CYCLE DATE SO THAT A
+      *  FULL MULTI-YEAR HISTORY CAN BE PULLED FOR AN ACCOUNT.
+      *
+           02  PH-OV-KEY.
+               04  PH-OV-ACCTDO         PIC X(5).
+               04  PH-OV-CYCLE-DATE.
+                   06  PH-OV-CYCYR      PIC 9(2).
+                   06  PH-OV-CYCMO      PIC 9(2).
+                   06  PH-OV-CYCDAY     PIC 9(2).
+           02  PH-OV-BAL                PIC X(8).
+           02  PH-OV-BAL-N REDEFINES PH-OV-BAL
+                                        PIC 9(6)V99.
+           02  PH-OV-BAMT               PIC X(8).
+           02  PH-OV-BAMT-N REDEFINES PH-OV-BAMT
+                                        PIC 9(6)V99.
+           02  PH-OV-PMO                PIC 9(2).
+           02  PH-OV-PDAY               PIC 9(2).
+           02  PH-OV-PYR                PIC 9(2).
+           02  PH-OV-PAMT               PIC X(8).
+           02  PH-OV-PAMT-N REDEFINES PH-OV-PAMT
+                                        PIC 9(6)V99.
