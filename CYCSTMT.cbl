@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CYCSTMT.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - PRINT CYCLE    *
+001200*                   STATEMENTS FROM ACCTREC.          *
+001300*****************************************************
+001400*
+001500*  THIS PROGRAM READS THE ACCOUNT MASTER FILE AND
+001600*  PRODUCES ONE PRINTED STATEMENT PER ACCOUNT, SHOWING
+001700*  THE CARDHOLDER NAME AND ADDRESS, THE THREE-CYCLE
+001800*  BILLING/PAYMENT HISTORY CARRIED IN PAY-HIST, AND THE
+001900*  CREDIT LIMIT WITH REMAINING AVAILABLE CREDIT.
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 CONFIGURATION SECTION.
+002300 SOURCE-COMPUTER.   IBM-370.
+002400 OBJECT-COMPUTER.   IBM-370.
+002500 SPECIAL-NAMES.
+002600     C01 IS TO-TOP-OF-PAGE.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCT-FILE ASSIGN TO ACCTIN
+003000         ORGANIZATION IS SEQUENTIAL.
+003100     SELECT STMT-FILE ASSIGN TO STMTOUT
+003200         ORGANIZATION IS SEQUENTIAL.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ACCT-FILE
+003700     RECORDING MODE IS F.
+003800 01  ACCT-RECORD.
+003900     COPY ACCTREC.
+004000*
+004100 FD  STMT-FILE
+004200     RECORDING MODE IS F.
+004300 01  STMT-LINE                   PIC X(132).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 77  WS-EOF-SWITCH               PIC X       VALUE 'N'.
+004700     88  EOF-REACHED                         VALUE 'Y'.
+004800 77  WS-MOST-RECENT-SUB          PIC 9       VALUE 3.
+004900 77  PH-SUB                      PIC 9       VALUE 1.
+005000 77  WS-LIMIT-ED                 PIC ZZZ,ZZ9.99.
+005100 77  WS-AVAIL-ED                 PIC ZZZ,ZZ9.99.
+005200 77  WS-AVAIL-N                  PIC S9(6)V99.
+005300 77  WS-BAL-ED                   PIC ZZZ,ZZ9.99.
+005400 77  WS-BAMT-ED                  PIC ZZZ,ZZ9.99.
+005500 77  WS-PAMT-ED                  PIC ZZZ,ZZ9.99.
+005600 77  WS-BDATE-ED                 PIC 99/99/99.
+005700 77  WS-PDATE-ED                 PIC 99/99/99.
+005800*
+005900 01  WS-BLANK-LINE               PIC X(132)  VALUE SPACES.
+006000*
+006100 01  HDG-LINE-1.
+006200     05  FILLER                  PIC X(10)   VALUE SPACES.
+006300     05  FILLER                  PIC X(30)
+006400             VALUE 'CARDHOLDER ACCOUNT STATEMENT'.
+006500*
+006600 01  HDG-LINE-2.
+006700     05  FILLER                  PIC X(10)   VALUE 'ACCOUNT: '.
+006800     05  HDG-ACCTDO              PIC X(5).
+006900*
+007000 01  NAME-LINE.
+007100     05  NAME-TTL                PIC X(4).
+007200     05  FILLER                  PIC X       VALUE SPACE.
+007300     05  NAME-FNAME              PIC X(12).
+007400     05  FILLER                  PIC X       VALUE SPACE.
+007500     05  NAME-MI                 PIC X.
+007600     05  FILLER                  PIC X       VALUE SPACE.
+007700     05  NAME-SNAME              PIC X(18).
+007800*
+007900 01  ADDR-LINE-1.
+008000     05  ADDR-1                  PIC X(24).
+008100 01  ADDR-LINE-2.
+008200     05  ADDR-2                  PIC X(24).
+008300 01  ADDR-LINE-3.
+008400     05  ADDR-3                  PIC X(24).
+008500*
+008600 01  HIST-HDG-LINE.
+008700     05  FILLER                  PIC X(7)  VALUE 'CYCLE  '.
+008800     05  FILLER                  PIC X(11) VALUE 'BILL DATE  '.
+008900     05  FILLER                  PIC X(12) VALUE 'BILLED AMT  '.
+009000     05  FILLER                  PIC X(12) VALUE 'PAY DATE    '.
+009100     05  FILLER                  PIC X(12) VALUE 'PAID AMT    '.
+009200     05  FILLER                  PIC X(7)  VALUE 'BALANCE'.
+009300*
+009400 01  HIST-DETAIL-LINE.
+009500     05  HD-CYCLE                PIC 9.
+009600     05  FILLER                  PIC X(3)    VALUE SPACES.
+009700     05  HD-BDATE                PIC X(8).
+009800     05  FILLER                  PIC X(3)    VALUE SPACES.
+009900     05  HD-BAMT                 PIC X(10).
+010000     05  FILLER                  PIC X(2)    VALUE SPACES.
+010100     05  HD-PDATE                PIC X(8).
+010200     05  FILLER                  PIC X(3)    VALUE SPACES.
+010300     05  HD-PAMT                 PIC X(10).
+010400     05  FILLER                  PIC X(2)    VALUE SPACES.
+010500     05  HD-BAL                  PIC X(10).
+010600*
+010700 01  LIMIT-LINE.
+010800     05  FILLER                  PIC X(20)
+010900             VALUE 'CREDIT LIMIT:       '.
+011000     05  LL-LIMIT                PIC X(10).
+011100     05  FILLER                  PIC X(10)   VALUE SPACES.
+011200     05  FILLER                  PIC X(20)
+011300             VALUE 'AVAILABLE CREDIT:   '.
+011400     05  LL-AVAIL                PIC X(10).
+011500*
+011600 PROCEDURE DIVISION.
+011700*
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE
+012000             THRU 1000-EXIT.
+012100     PERFORM 2000-PROCESS-ACCOUNT
+012200             THRU 2000-EXIT
+012300             UNTIL EOF-REACHED.
+012400     PERFORM 9000-TERMINATE
+012500             THRU 9000-EXIT.
+012600     STOP RUN.
+012700*
+012800 1000-INITIALIZE.
+012900     OPEN INPUT  ACCT-FILE
+013000          OUTPUT STMT-FILE.
+013100     PERFORM 2900-READ-ACCT
+013200             THRU 2900-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500*
+013600 2000-PROCESS-ACCOUNT.
+013700     PERFORM 2100-PRINT-HEADING
+013800             THRU 2100-EXIT.
+013900     PERFORM 2200-PRINT-HISTORY
+014000             THRU 2200-EXIT.
+014100     PERFORM 2300-PRINT-SUMMARY
+014200             THRU 2300-EXIT.
+014300     PERFORM 2900-READ-ACCT
+014400             THRU 2900-EXIT.
+014500 2000-EXIT.
+014600     EXIT.
+014700*
+014800 2100-PRINT-HEADING.
+014900     WRITE STMT-LINE FROM HDG-LINE-1
+015000         AFTER ADVANCING TO-TOP-OF-PAGE.
+015100     MOVE ACCTDO OF ACCT-RECORD TO HDG-ACCTDO.
+015200     WRITE STMT-LINE FROM HDG-LINE-2.
+015300     WRITE STMT-LINE FROM WS-BLANK-LINE.
+015400     MOVE TTLDO   OF ACCT-RECORD TO NAME-TTL.
+015500     MOVE FNAMEDO OF ACCT-RECORD TO NAME-FNAME.
+015600     MOVE MIDO    OF ACCT-RECORD TO NAME-MI.
+015700     MOVE SNAMEDO OF ACCT-RECORD TO NAME-SNAME.
+015800     WRITE STMT-LINE FROM NAME-LINE.
+015900     MOVE ADDR1DO OF ACCT-RECORD TO ADDR-1.
+016000     WRITE STMT-LINE FROM ADDR-LINE-1.
+016100     MOVE ADDR2DO OF ACCT-RECORD TO ADDR-2.
+016200     WRITE STMT-LINE FROM ADDR-LINE-2.
+016300     MOVE ADDR3DO OF ACCT-RECORD TO ADDR-3.
+016400     WRITE STMT-LINE FROM ADDR-LINE-3.
+016500     WRITE STMT-LINE FROM WS-BLANK-LINE.
+016600 2100-EXIT.
+016700     EXIT.
+016800*
+016900 2200-PRINT-HISTORY.
+017000     WRITE STMT-LINE FROM HIST-HDG-LINE.
+017100     MOVE 1 TO PH-SUB.
+017200     PERFORM 2210-FORMAT-HIST-LINE
+017300             THRU 2210-EXIT
+017400             VARYING PH-SUB FROM 1 BY 1
+017500             UNTIL PH-SUB > 3.
+017600     WRITE STMT-LINE FROM WS-BLANK-LINE.
+017700 2200-EXIT.
+017800     EXIT.
+017900*
+018000 2210-FORMAT-HIST-LINE.
+018100     MOVE PH-SUB                       TO HD-CYCLE.
+018200     MOVE BMO  (PH-SUB)                TO WS-BDATE-ED
+018300                                           (1:2).
+018400     MOVE BDAY (PH-SUB)                TO WS-BDATE-ED
+018500                                           (4:2).
+018600     MOVE BYR  (PH-SUB)                TO WS-BDATE-ED
+018700                                           (7:2).
+018800     MOVE WS-BDATE-ED                  TO HD-BDATE.
+018900     MOVE BAMT-N (PH-SUB)              TO WS-BAMT-ED.
+019000     MOVE WS-BAMT-ED                   TO HD-BAMT.
+019100     MOVE PMO  (PH-SUB)                TO WS-PDATE-ED
+019200                                           (1:2).
+019300     MOVE PDAY (PH-SUB)                TO WS-PDATE-ED
+019400                                           (4:2).
+019500     MOVE PYR  (PH-SUB)                TO WS-PDATE-ED
+019600                                           (7:2).
+019700     MOVE WS-PDATE-ED                  TO HD-PDATE.
+019800     MOVE PAMT-N (PH-SUB)              TO WS-PAMT-ED.
+019900     MOVE WS-PAMT-ED                   TO HD-PAMT.
+020000     MOVE BAL-N (PH-SUB)               TO WS-BAL-ED.
+020100     MOVE WS-BAL-ED                    TO HD-BAL.
+020200     WRITE STMT-LINE FROM HIST-DETAIL-LINE.
+020300 2210-EXIT.
+020400     EXIT.
+020500*
+020600 2300-PRINT-SUMMARY.
+020700     MOVE LIMITDO-N OF ACCT-RECORD TO WS-LIMIT-ED.
+020800     MOVE WS-LIMIT-ED             TO LL-LIMIT.
+020900     COMPUTE WS-AVAIL-N =
+021000             LIMITDO-N OF ACCT-RECORD
+021100             - BAL-N (WS-MOST-RECENT-SUB).
+021200     IF WS-AVAIL-N IS NEGATIVE
+021300         MOVE ZERO TO WS-AVAIL-N
+021400     END-IF.
+021500     MOVE WS-AVAIL-N              TO WS-AVAIL-ED.
+021600     MOVE WS-AVAIL-ED             TO LL-AVAIL.
+021700     WRITE STMT-LINE FROM LIMIT-LINE.
+021800     WRITE STMT-LINE FROM WS-BLANK-LINE.
+021900 2300-EXIT.
+022000     EXIT.
+022100*
+022200 2900-READ-ACCT.
+022300     READ ACCT-FILE
+022400         AT END
+022500             SET EOF-REACHED TO TRUE
+022600     END-READ.
+022700 2900-EXIT.
+022800     EXIT.
+022900*
+023000 9000-TERMINATE.
+023100     CLOSE ACCT-FILE
+023200           STMT-FILE.
+023300 9000-EXIT.
+023400     EXIT.
