@@ -0,0 +1,177 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    LIMCHG.
+000300 AUTHOR.        D. HALVORSEN.
+000400 INSTALLATION.  CARD SERVICES DATA CENTER.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*
+000800*****************************************************
+000900*  MODIFICATION HISTORY                              *
+001000*  DATE       INIT  DESCRIPTION                      *
+001100*  08/09/26   DJH   ORIGINAL PROGRAM - APPLY CREDIT   *
+001200*                   LIMIT CHANGE TRANSACTIONS TO THE  *
+001300*                   ACCOUNT MASTER AND WRITE AN AUDIT *
+001400*                   TRAIL ENTRY FOR EACH CHANGE.       *
+001500*****************************************************
+001600*
+001700*  THIS PROGRAM MATCHES A LIMIT-CHANGE TRANSACTION
+001800*  FILE (ACCOUNT NUMBER, NEW LIMIT, APPROVAL CODE)
+001900*  AGAINST THE ACCOUNT MASTER, BOTH IN ACCTDO SEQUENCE,
+002000*  AND PRODUCES AN UPDATED MASTER.  FOR EVERY MATCHED
+002100*  TRANSACTION IT SNAPSHOTS THE OLD AND NEW LIMITDO
+002200*  VALUES, THE APPROVAL CODE, AND A DATE/TIME STAMP TO
+002300*  THE LIMIT-CHANGE AUDIT FILE BEFORE LIMITDO IS
+002400*  UPDATED ON THE OUTPUT MASTER.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TRANS-FILE  ASSIGN TO LIMTRAN
+003300         ORGANIZATION IS SEQUENTIAL.
+003400     SELECT OLD-MASTER  ASSIGN TO ACCTIN
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT NEW-MASTER  ASSIGN TO ACCTOUT
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT AUDIT-FILE  ASSIGN TO LIMAUDIT
+003900         ORGANIZATION IS SEQUENTIAL.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  TRANS-FILE
+004400     RECORDING MODE IS F.
+004500 01  TRANS-RECORD.
+004600     05  TR-ACCTDO               PIC X(5).
+004700     05  TR-NEW-LIMIT            PIC X(8).
+004800     05  TR-APPRDO               PIC X(3).
+004900     05  FILLER                  PIC X(64).
+005000*
+005100 FD  OLD-MASTER
+005200     RECORDING MODE IS F.
+005300 01  OLD-MASTER-RECORD.
+005400     COPY ACCTREC.
+005500*
+005600 FD  NEW-MASTER
+005700     RECORDING MODE IS F.
+005800 01  NEW-MASTER-RECORD             PIC X(391).
+005900*
+006000 FD  AUDIT-FILE
+006100     RECORDING MODE IS F.
+006200 01  LA-RECORD.
+006300     COPY LIMAUDIT.
+006400*
+006500 WORKING-STORAGE SECTION.
+006600 77  WS-MSTR-EOF-SWITCH          PIC X       VALUE 'N'.
+006700     88  MSTR-EOF-REACHED                    VALUE 'Y'.
+006800 77  WS-TRAN-EOF-SWITCH          PIC X       VALUE 'N'.
+006900     88  TRAN-EOF-REACHED                    VALUE 'Y'.
+007000 77  WS-MSTR-KEY                 PIC X(5)    VALUE SPACES.
+007100 77  WS-TRAN-KEY                 PIC X(5)    VALUE SPACES.
+007200 77  WS-RECS-READ                PIC 9(7)    VALUE ZERO.
+007300 77  WS-RECS-CHANGED             PIC 9(7)    VALUE ZERO.
+007400 77  WS-CHG-DATE                 PIC 9(8)    VALUE ZERO.
+007500 77  WS-CHG-TIME                 PIC 9(8)    VALUE ZERO.
+007600*
+007700 PROCEDURE DIVISION.
+007800*
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE
+008100             THRU 1000-EXIT.
+008200     PERFORM 2000-PROCESS-RECORDS
+008300             THRU 2000-EXIT
+008400             UNTIL MSTR-EOF-REACHED AND TRAN-EOF-REACHED.
+008500     PERFORM 9000-TERMINATE
+008600             THRU 9000-EXIT.
+008700     STOP RUN.
+008800*
+008900 1000-INITIALIZE.
+009000     OPEN INPUT  TRANS-FILE
+009100                 OLD-MASTER
+009200          OUTPUT NEW-MASTER
+009300                 AUDIT-FILE.
+009400     PERFORM 2810-READ-MASTER
+009500             THRU 2810-EXIT.
+009600     PERFORM 2820-READ-TRANS
+009700             THRU 2820-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*
+010100 2000-PROCESS-RECORDS.
+010200     EVALUATE TRUE
+010300         WHEN WS-MSTR-KEY < WS-TRAN-KEY
+010400             PERFORM 2100-WRITE-MASTER-UNCHANGED
+010500                     THRU 2100-EXIT
+010600             PERFORM 2810-READ-MASTER
+010700                     THRU 2810-EXIT
+010800         WHEN WS-MSTR-KEY = WS-TRAN-KEY
+010900             PERFORM 2200-APPLY-LIMIT-CHANGE
+011000                     THRU 2200-EXIT
+011100             PERFORM 2810-READ-MASTER
+011200                     THRU 2810-EXIT
+011300             PERFORM 2820-READ-TRANS
+011400                     THRU 2820-EXIT
+011500         WHEN OTHER
+011600             DISPLAY 'LIMCHG - NO MASTER FOR ACCOUNT '
+011700                     TR-ACCTDO
+011800             PERFORM 2820-READ-TRANS
+011900                     THRU 2820-EXIT
+012000     END-EVALUATE.
+012100 2000-EXIT.
+012200     EXIT.
+012300*
+012400 2100-WRITE-MASTER-UNCHANGED.
+012500     WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD.
+012600 2100-EXIT.
+012700     EXIT.
+012800*
+012900 2200-APPLY-LIMIT-CHANGE.
+013000     MOVE LIMITDO OF OLD-MASTER-RECORD TO LA-OLD-LIMIT.
+013100     MOVE TR-NEW-LIMIT                 TO LA-NEW-LIMIT.
+013200     MOVE TR-ACCTDO                    TO LA-ACCTDO.
+013300     MOVE TR-APPRDO                    TO LA-APPRDO.
+013400     ACCEPT WS-CHG-DATE FROM DATE YYYYMMDD.
+013500     ACCEPT WS-CHG-TIME FROM TIME.
+013600     MOVE WS-CHG-DATE                  TO LA-CHG-DATE.
+013700     MOVE WS-CHG-TIME                  TO LA-CHG-TIME.
+013800     WRITE LA-RECORD.
+013900     MOVE TR-NEW-LIMIT TO LIMITDO OF OLD-MASTER-RECORD.
+014000     MOVE TR-APPRDO    TO APPRDO  OF OLD-MASTER-RECORD.
+014100     WRITE NEW-MASTER-RECORD FROM OLD-MASTER-RECORD.
+014200     ADD 1 TO WS-RECS-CHANGED.
+014300 2200-EXIT.
+014400     EXIT.
+014500*
+014600 2810-READ-MASTER.
+014700     READ OLD-MASTER
+014800         AT END
+014900             SET MSTR-EOF-REACHED TO TRUE
+015000             MOVE HIGH-VALUES TO WS-MSTR-KEY
+015100         NOT AT END
+015200             ADD 1 TO WS-RECS-READ
+015300             MOVE ACCTDO OF OLD-MASTER-RECORD TO WS-MSTR-KEY
+015400     END-READ.
+015500 2810-EXIT.
+015600     EXIT.
+015700*
+015800 2820-READ-TRANS.
+015900     READ TRANS-FILE
+016000         AT END
+016100             SET TRAN-EOF-REACHED TO TRUE
+016200             MOVE HIGH-VALUES TO WS-TRAN-KEY
+016300         NOT AT END
+016400             MOVE TR-ACCTDO TO WS-TRAN-KEY
+016500     END-READ.
+016600 2820-EXIT.
+016700     EXIT.
+016800*
+016900 9000-TERMINATE.
+017000     CLOSE TRANS-FILE
+017100           OLD-MASTER
+017200           NEW-MASTER
+017300           AUDIT-FILE.
+017400     DISPLAY 'LIMCHG - MASTER RECORDS READ:  ' WS-RECS-READ.
+017500     DISPLAY 'LIMCHG - LIMITS CHANGED:       ' WS-RECS-CHANGED.
+017600 9000-EXIT.
+017700     EXIT.
